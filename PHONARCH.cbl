@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONARCH.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: PERIODIC ARCHIVE UTILITY FOR phone.csv. ANY RECORD
+000900*       WHOSE PHONE-ENTRY-DATE IS OLDER THAN A CONFIGURABLE
+001000*       AGE THRESHOLD (phonarch.cfg, DEFAULT 1825 DAYS) IS
+001100*       MOVED TO THE phonhist.dat HISTORY FILE AND DROPPED
+001200*       FROM THE LIVE DIRECTORY. RECORDS WITH NO ENTRY DATE
+001300*       (WRITTEN BEFORE THAT FIELD EXISTED) ARE LEFT ALONE -
+001400*       THERE IS NO WAY TO JUDGE THEIR AGE.
+001500*----------------------------------------------------------
+001600* MOD LOG:
+001700*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001800*----------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PHONE-BOOK
+002300         ASSIGN TO "phone.csv"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS PHONE-NUMBER
+002700         FILE STATUS IS WS-PHONE-STATUS.
+002800
+002900     SELECT HISTORY-FILE
+003000         ASSIGN TO "phonhist.dat"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-HIST-STATUS.
+003300
+003400     SELECT KEEP-WORK-FILE
+003500         ASSIGN TO "phonkeep.tmp"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-KEEP-STATUS.
+003800
+003900     SELECT OPTIONAL THRESHOLD-FILE
+004000         ASSIGN TO "phonarch.cfg"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-CFG-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  PHONE-BOOK.
+004700     COPY PHONEREC.
+004800
+004900 FD  HISTORY-FILE.
+005000 01  HISTORY-RECORD              PIC X(80).
+005100
+005200 FD  KEEP-WORK-FILE.
+005300 01  KEEP-RECORD                 PIC X(80).
+005400
+005500 FD  THRESHOLD-FILE.
+005600 01  THRESHOLD-RECORD.
+005700     05  TH-AGE-DAYS             PIC 9(05).
+005800
+005900 WORKING-STORAGE SECTION.
+006000
+006100 01  WS-JOB-NAME                 PIC X(08) VALUE "PHONARCH".
+006200
+006300 01  WS-PHONE-STATUS             PIC X(02) VALUE "00".
+006400 01  WS-HIST-STATUS              PIC X(02) VALUE "00".
+006500 01  WS-KEEP-STATUS              PIC X(02) VALUE "00".
+006600 01  WS-CFG-STATUS               PIC X(02) VALUE "00".
+006700
+006800 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+006900     88  END-OF-PHONE-BOOK               VALUE "Y".
+007000 01  WS-KEEP-EOF-SWITCH          PIC X(01) VALUE "N".
+007100     88  END-OF-KEEP-FILE                VALUE "Y".
+007200
+007300 01  WS-ENTRY-STALE              PIC X(01) VALUE "N".
+007400     88  ENTRY-IS-STALE                  VALUE "Y".
+007500
+007600 01  WS-AGE-THRESHOLD-DAYS       PIC 9(05) VALUE 01825.
+007700 01  WS-TODAY                    PIC 9(08).
+007800 01  WS-ENTRY-DATE-NUM           PIC 9(08).
+007900 01  WS-ENTRY-AGE-DAYS           PIC S9(08).
+008000
+008100 01  WS-ARCHIVED-COUNT           PIC 9(06) COMP VALUE ZERO.
+008200 01  WS-KEPT-COUNT               PIC 9(06) COMP VALUE ZERO.
+008300
+008400 PROCEDURE DIVISION.
+008500
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     PERFORM 2000-SPLIT-RECORDS THRU 2000-EXIT.
+008900     PERFORM 3000-REBUILD-PHONE-BOOK THRU 3000-EXIT.
+009000     DISPLAY "PHONARCH COMPLETE - ARCHIVED: " WS-ARCHIVED-COUNT
+009100         " KEPT: " WS-KEPT-COUNT.
+009200     GOBACK.
+009300
+009400 1000-INITIALIZE.
+009500     CALL "JOBHDR" USING WS-JOB-NAME.
+009600     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+009700     PERFORM 1100-READ-THRESHOLD THRU 1100-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+010000
+010100 1100-READ-THRESHOLD.
+010200     OPEN INPUT THRESHOLD-FILE.
+010300     IF WS-CFG-STATUS = "00"
+010400         READ THRESHOLD-FILE
+010500             NOT AT END
+010600                 MOVE TH-AGE-DAYS TO WS-AGE-THRESHOLD-DAYS
+010700         END-READ
+010800         CLOSE THRESHOLD-FILE
+010900     END-IF.
+011000 1100-EXIT.
+011100     EXIT.
+011200
+011300 2000-SPLIT-RECORDS.
+011400     OPEN INPUT PHONE-BOOK.
+011500     OPEN OUTPUT KEEP-WORK-FILE.
+011600     READ PHONE-BOOK NEXT RECORD
+011700         AT END MOVE "Y" TO WS-EOF-SWITCH
+011800     END-READ.
+011900     PERFORM 2100-CLASSIFY-NEXT THRU 2100-EXIT
+012000         UNTIL END-OF-PHONE-BOOK.
+012100     CLOSE PHONE-BOOK.
+012200     CLOSE KEEP-WORK-FILE.
+012300 2000-EXIT.
+012400     EXIT.
+012500
+012600 2100-CLASSIFY-NEXT.
+012700     PERFORM 2200-CHECK-AGE THRU 2200-EXIT.
+012800     IF ENTRY-IS-STALE
+012900         PERFORM 2300-WRITE-HISTORY THRU 2300-EXIT
+013000         ADD 1 TO WS-ARCHIVED-COUNT
+013100     ELSE
+013200         MOVE PHONE-RECORD TO KEEP-RECORD
+013300         WRITE KEEP-RECORD
+013400         ADD 1 TO WS-KEPT-COUNT
+013500     END-IF.
+013600     READ PHONE-BOOK NEXT RECORD
+013700         AT END MOVE "Y" TO WS-EOF-SWITCH
+013800     END-READ.
+013900 2100-EXIT.
+014000     EXIT.
+014100
+014200 2200-CHECK-AGE.
+014300     MOVE "N" TO WS-ENTRY-STALE.
+014400     IF PHONE-ENTRY-DATE NOT = SPACE
+014500         MOVE PHONE-ENTRY-DATE TO WS-ENTRY-DATE-NUM
+014600         COMPUTE WS-ENTRY-AGE-DAYS =
+014700             FUNCTION INTEGER-OF-DATE(WS-TODAY)
+014800             - FUNCTION INTEGER-OF-DATE(WS-ENTRY-DATE-NUM)
+014900         IF WS-ENTRY-AGE-DAYS > WS-AGE-THRESHOLD-DAYS
+015000             MOVE "Y" TO WS-ENTRY-STALE
+015100         END-IF
+015200     END-IF.
+015300 2200-EXIT.
+015400     EXIT.
+015500
+015600 2300-WRITE-HISTORY.
+015700     MOVE PHONE-RECORD TO HISTORY-RECORD.
+015800     OPEN EXTEND HISTORY-FILE.
+015900     IF WS-HIST-STATUS NOT = "00"
+016000         OPEN OUTPUT HISTORY-FILE
+016100     END-IF.
+016200     WRITE HISTORY-RECORD.
+016300     CLOSE HISTORY-FILE.
+016400 2300-EXIT.
+016500     EXIT.
+016600
+016700 3000-REBUILD-PHONE-BOOK.
+016800     OPEN OUTPUT PHONE-BOOK.
+016900     CLOSE PHONE-BOOK.
+017000     OPEN I-O PHONE-BOOK.
+017100     OPEN INPUT KEEP-WORK-FILE.
+017200     READ KEEP-WORK-FILE
+017300         AT END MOVE "Y" TO WS-KEEP-EOF-SWITCH
+017400     END-READ.
+017500     PERFORM 3100-REWRITE-NEXT THRU 3100-EXIT
+017600         UNTIL END-OF-KEEP-FILE.
+017700     CLOSE KEEP-WORK-FILE.
+017800     CLOSE PHONE-BOOK.
+017900 3000-EXIT.
+018000     EXIT.
+018100
+018200 3100-REWRITE-NEXT.
+018300     MOVE KEEP-RECORD TO PHONE-RECORD.
+018400     WRITE PHONE-RECORD.
+018500     READ KEEP-WORK-FILE
+018600         AT END MOVE "Y" TO WS-KEEP-EOF-SWITCH
+018700     END-READ.
+018800 3100-EXIT.
+018900     EXIT.
