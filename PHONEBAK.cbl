@@ -0,0 +1,49 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONEBAK.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: STANDALONE DATED BACKUP OF phone.csv, SO IT CAN BE
+000900*       RUN AS ITS OWN JCL STEP AHEAD OF PHONESRT AND
+001000*       PHONERPT IN THE NIGHTLY CHAIN, INSTEAD OF ONLY
+001100*       HAPPENING AS A SIDE EFFECT OF STARTING IODEMO.
+001200*       COPIES phone.csv TO phone.csv.<YYYYMMDD>.bak, THE
+001300*       SAME NAMING IODEMO'S OWN BACKUP-PHONE-FILE USES.
+001400*----------------------------------------------------------
+001500* MOD LOG:
+001600*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001700*----------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-JOB-NAME                 PIC X(08) VALUE "PHONEBAK".
+002200 01  WS-DIRECTORY-FILE           PIC X(20) VALUE "phone.csv".
+002300 01  WS-BACKUP-DATE              PIC X(08).
+002400 01  WS-BACKUP-COMMAND           PIC X(80).
+002500
+002600 PROCEDURE DIVISION.
+002700
+002800 0000-MAINLINE.
+002900     CALL "JOBHDR" USING WS-JOB-NAME.
+003000     PERFORM 1000-BACKUP-PHONE-FILE THRU 1000-EXIT.
+003100     DISPLAY "PHONEBAK COMPLETE - " WS-DIRECTORY-FILE
+003200         " BACKED UP TO " WS-BACKUP-COMMAND.
+003300     GOBACK.
+003400
+003500 1000-BACKUP-PHONE-FILE.
+003600     ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD.
+003700     MOVE SPACE TO WS-BACKUP-COMMAND.
+003800     STRING "cp "                          DELIMITED BY SIZE
+003900         FUNCTION TRIM(WS-DIRECTORY-FILE)   DELIMITED BY SIZE
+004000         " "                                DELIMITED BY SIZE
+004100         FUNCTION TRIM(WS-DIRECTORY-FILE)   DELIMITED BY SIZE
+004200         "."                                DELIMITED BY SIZE
+004300         WS-BACKUP-DATE                     DELIMITED BY SIZE
+004400         ".bak"                             DELIMITED BY SIZE
+004500         INTO WS-BACKUP-COMMAND
+004600     END-STRING.
+004700     CALL "SYSTEM" USING WS-BACKUP-COMMAND.
+004800 1000-EXIT.
+004900     EXIT.
