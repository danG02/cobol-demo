@@ -1,23 +1,38 @@
-      *--------------------------------------------------
-      * NAME: Danny Galan
-      * COURSE: CSCI 350
-      * DATE: Nov. 9, 2022
-      * Desc: hello world program in COBOL
-      *--------------------------------------------------
-       program-id. helloWorld.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. JOBHDR.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: STAMPS A RUN-DATE/RUN-TIME/JOB-NAME HEADER AT THE
+000900*       TOP OF A BATCH RUN'S OUTPUT SO THE OPERATOR CAN TELL
+001000*       WHAT RAN AND WHEN WITHOUT EVERY PROGRAM NEEDING ITS
+001100*       OWN AD HOC BANNER. STARTED LIFE AS A CLASSROOM
+001200*       "HELLO, WORLD" PROGRAM (helloWorld.cbl) AND WAS
+001300*       REWORKED INTO THIS SHARED JOB-HEADER ROUTINE.
+001400*----------------------------------------------------------
+001500* MOD LOG:
+001600*  AUG 2025  DCG  REWRITTEN FROM THE ORIGINAL HELLO-WORLD
+001700*                 DEMO INTO A CALLABLE JOB-HEADER STAMP FOR
+001800*                 IODEMO, PHONERPT, AND PHONESRT.
+001900*----------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  JH-RUN-DATE             PIC X(08).
+002400 01  JH-RUN-TIME             PIC X(08).
+002500 LINKAGE SECTION.
+002600 01  JH-JOB-NAME             PIC X(08).
 
-       environment division.
-       configuration section.
+002700 PROCEDURE DIVISION USING JH-JOB-NAME.
 
-       data division.
-       working-storage section.
-       linkage section.
-
-       procedure division.
-       DISPLAY 'Hello, World! My name is Danny'.
-       DISPLAY 55.
-       DISPLAY 12.607.
-           
-           goback.
-
-       end program helloWorld.
+002800 0000-MAINLINE.
+002900     ACCEPT JH-RUN-DATE FROM DATE YYYYMMDD.
+003000     ACCEPT JH-RUN-TIME FROM TIME.
+003100     DISPLAY "----------------------------------------------".
+003200     DISPLAY "JOB: " JH-JOB-NAME
+003300         "  DATE: " JH-RUN-DATE
+003400         "  TIME: " JH-RUN-TIME.
+003500     DISPLAY "----------------------------------------------".
+003600     GOBACK.
