@@ -3,31 +3,145 @@
       * COURSE: CSCI 350
       * DATE: Nov. 9, 2022
       * Desc: one way to create loops in COBOL
+      *--------------------------------------------------
+      *--------------------------------------------------
+      * MOD LOG:
+      *  - widened COUNTER so it can run more than a couple passes,
+      *    and moved the loop limit into WS-LOOP-LIMIT so it can be
+      *    sized for real batch-repeat counts, not just the demo
+      *    value of 5.
+      *  - turned the counting loop into a stress-test harness that
+      *    drives synthetic entries through the same validate-then-
+      *    write logic IODEMO/IOBATCH use, against a scratch copy of
+      *    phone.csv, instead of just DISPLAYing the counter.
+      *  - VALIDATE-SYNTHETIC-RECORD now also calls RANGECHK to
+      *    bounds-check the digit count, matching IODEMO/IOBATCH's
+      *    validation instead of only checking blanks and NUMERIC.
+      *  - CHECK-SYNTHETIC-DIGIT-COUNT now also rejects a digit count
+      *    that includes non-digit characters instead of only
+      *    checking the first 10 positions for NUMERIC.
+      *  - dropped the six-digit sequence numbers that had crept into
+      *    this file - every other program this file started out
+      *    alongside (hello2.cbl, add01.cbl, conditions.cbl) never
+      *    carried them, so this file shouldn't either.
       *--------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. loop.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PHONE-BOOK
+               ASSIGN TO WS-STRESS-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PHONE-NUMBER
+               FILE STATUS IS WS-PHONE-STATUS.
        DATA DIVISION.
-
+       FILE SECTION.
+       FD  PHONE-BOOK.
+           COPY PHONEREC.
        WORKING-STORAGE SECTION.
-       
-       01 COUNTER     PICTURE IS 99.
+
+       01 COUNTER             PICTURE IS 9(4) VALUE ZERO.
+       01 WS-LOOP-LIMIT       PICTURE IS 9(4).
+
+       01 WS-STRESS-FILE      PIC X(20) VALUE "stress.csv".
+       01 WS-STRESS-COMMAND   PIC X(80).
+       01 WS-PHONE-STATUS     PIC X(02) VALUE "00".
+
+       01 WS-ENTRY-OK         PIC X(01).
+       01 WS-SYNTH-NUMBER     PIC 9(10).
+
+       01 WS-DIGIT-LOWER-BOUND PIC 9(03) VALUE 009.
+       01 WS-DIGIT-UPPER-BOUND PIC 9(03) VALUE 016.
+       01 WS-PHONE-DIGIT-COUNT PIC 9(03) VALUE ZERO.
+       01 WS-DIGIT-RANGE-FLAG  PIC X(01).
+           88 DIGIT-COUNT-IN-RANGE     VALUE "Y".
+
+       01 WS-ACCEPTED-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-REJECTED-COUNT   PIC 9(06) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
+           MOVE 5 TO WS-LOOP-LIMIT.
+           PERFORM SETUP-STRESS-FILE.
+
        APPLE.
-       PERFORM BANANA WITH TEST AFTER UNTIL COUNTER > 5.
-       STOP RUN.
-       DISPLAY "Enter the first number".
+           PERFORM BANANA WITH TEST AFTER UNTIL COUNTER > WS-LOOP-LIMIT.
 
-       BANANA.
+           CLOSE PHONE-BOOK.
+           DISPLAY "SYNTHETIC ENTRIES WRITTEN - ACCEPTED: "
+               WS-ACCEPTED-COUNT " REJECTED: " WS-REJECTED-COUNT.
 
-       DISPLAY "Counter :" COUNTER.
+       PROGRAM-DONE.
+           STOP RUN.
 
-       ADD 1 TO COUNTER.
+       SETUP-STRESS-FILE.
+           MOVE SPACE TO WS-STRESS-COMMAND.
+           STRING "cp phone.csv "                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-STRESS-FILE)      DELIMITED BY SIZE
+               INTO WS-STRESS-COMMAND
+           END-STRING.
+           CALL "SYSTEM" USING WS-STRESS-COMMAND.
+           OPEN I-O PHONE-BOOK.
+           IF WS-PHONE-STATUS = "35"
+               OPEN OUTPUT PHONE-BOOK
+               CLOSE PHONE-BOOK
+               OPEN I-O PHONE-BOOK
+           END-IF.
 
-       PROGRAM-DONE.
-       STOP RUN.
+       BANANA.
+           DISPLAY "Counter :" COUNTER.
+           PERFORM BUILD-SYNTHETIC-RECORD.
+           PERFORM VALIDATE-SYNTHETIC-RECORD.
+           IF WS-ENTRY-OK = "Y"
+               WRITE PHONE-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-REJECTED-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ACCEPTED-COUNT
+               END-WRITE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+           ADD 1 TO COUNTER.
+
+       BUILD-SYNTHETIC-RECORD.
+           MOVE SPACE TO PHONE-RECORD.
+           MOVE "STRESSTEST"       TO PHONE-LAST-NAME.
+           MOVE "SYNTHETIC"        TO PHONE-FIRST-NAME.
+           COMPUTE WS-SYNTH-NUMBER = 5550000000 + COUNTER.
+           MOVE WS-SYNTH-NUMBER    TO PHONE-NUMBER.
+           MOVE "BATCH"            TO PHONE-OPERATOR-ID.
+           ACCEPT PHONE-ENTRY-DATE FROM DATE YYYYMMDD.
+
+       VALIDATE-SYNTHETIC-RECORD.
+           MOVE "Y" TO WS-ENTRY-OK.
+           IF PHONE-LAST-NAME = SPACE
+               MOVE "N" TO WS-ENTRY-OK
+           END-IF.
+           IF PHONE-FIRST-NAME = SPACE
+               MOVE "N" TO WS-ENTRY-OK
+           END-IF.
+           IF PHONE-NUMBER (1:10) NOT NUMERIC
+               MOVE "N" TO WS-ENTRY-OK
+           ELSE
+               PERFORM CHECK-SYNTHETIC-DIGIT-COUNT
+               IF NOT DIGIT-COUNT-IN-RANGE
+                   MOVE "N" TO WS-ENTRY-OK
+               END-IF
+           END-IF.
 
+       CHECK-SYNTHETIC-DIGIT-COUNT.
+           MOVE ZERO TO WS-PHONE-DIGIT-COUNT.
+           INSPECT PHONE-NUMBER TALLYING WS-PHONE-DIGIT-COUNT
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           CALL "RANGECHK" USING WS-DIGIT-LOWER-BOUND
+               WS-DIGIT-UPPER-BOUND WS-PHONE-DIGIT-COUNT
+               WS-DIGIT-RANGE-FLAG.
+           IF DIGIT-COUNT-IN-RANGE
+                   AND PHONE-NUMBER (1:WS-PHONE-DIGIT-COUNT) NOT NUMERIC
+               MOVE "N" TO WS-DIGIT-RANGE-FLAG
+           END-IF.
