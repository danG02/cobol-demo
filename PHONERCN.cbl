@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONERCN.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: RECONCILES THE LIVE PHONE DIRECTORY AGAINST THE
+000900*       CONTROL TOTAL LEFT BY THE LAST LOAD (IOBATCH). COUNTS
+001000*       PHONE-RECORD ROWS CURRENTLY ON phone.csv AND COMPARES
+001100*       THAT COUNT TO phonectl.dat, REPORTING A MISMATCH
+001200*       INSTEAD OF ASSUMING THE LOAD CAME OUT CLEAN.
+001300*----------------------------------------------------------
+001400* MOD LOG:
+001500*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001600*----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT PHONE-BOOK
+002100         ASSIGN TO "phone.csv"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS PHONE-NUMBER
+002500         FILE STATUS IS WS-PHONE-STATUS.
+002600
+002700     SELECT OPTIONAL CONTROL-TOTAL-FILE
+002800         ASSIGN TO "phonectl.dat"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CTL-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PHONE-BOOK.
+003500     COPY PHONEREC.
+003600
+003700 FD  CONTROL-TOTAL-FILE.
+003800 01  CONTROL-TOTAL-RECORD.
+003900     05  CT-RECORD-COUNT          PIC 9(06).
+004000
+004100 WORKING-STORAGE SECTION.
+004200
+004300 01  WS-PHONE-STATUS               PIC X(02) VALUE "00".
+004400 01  WS-CTL-STATUS                 PIC X(02) VALUE "00".
+004500
+004600 01  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+004700     88  END-OF-PHONE-BOOK                 VALUE "Y".
+004800
+004900 01  WS-ACTUAL-COUNT               PIC 9(06) COMP VALUE ZERO.
+005000 01  WS-CONTROL-COUNT              PIC 9(06) VALUE ZERO.
+005100
+005200 PROCEDURE DIVISION.
+005300
+005400 0000-MAINLINE.
+005500     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+005600     PERFORM 2000-COUNT-RECORDS THRU 2000-EXIT.
+005700     PERFORM 3000-READ-CONTROL-TOTAL THRU 3000-EXIT.
+005800     PERFORM 4000-CLOSE-FILES THRU 4000-EXIT.
+005900     PERFORM 5000-REPORT-RESULT THRU 5000-EXIT.
+006000     STOP RUN.
+006100
+006200 1000-OPEN-FILES.
+006300     OPEN INPUT PHONE-BOOK.
+006400 1000-EXIT.
+006500     EXIT.
+006600
+006700 2000-COUNT-RECORDS.
+006800     READ PHONE-BOOK NEXT RECORD
+006900         AT END MOVE "Y" TO WS-EOF-SWITCH
+007000     END-READ.
+007100     PERFORM 2100-COUNT-NEXT THRU 2100-EXIT
+007200         UNTIL END-OF-PHONE-BOOK.
+007300 2000-EXIT.
+007400     EXIT.
+007500
+007600 2100-COUNT-NEXT.
+007700     ADD 1 TO WS-ACTUAL-COUNT.
+007800     READ PHONE-BOOK NEXT RECORD
+007900         AT END MOVE "Y" TO WS-EOF-SWITCH
+008000     END-READ.
+008100 2100-EXIT.
+008200     EXIT.
+008300
+008400 3000-READ-CONTROL-TOTAL.
+008500     OPEN INPUT CONTROL-TOTAL-FILE.
+008600     IF WS-CTL-STATUS = "00"
+008700         READ CONTROL-TOTAL-FILE
+008800             AT END
+008900                 MOVE ZERO TO WS-CONTROL-COUNT
+009000             NOT AT END
+009100                 MOVE CT-RECORD-COUNT TO WS-CONTROL-COUNT
+009200         END-READ
+009300         CLOSE CONTROL-TOTAL-FILE
+009400     ELSE
+009500         DISPLAY "NO CONTROL TOTAL FILE ON HAND - "
+009600             "RECONCILIATION CANNOT RUN."
+009700         MOVE WS-ACTUAL-COUNT TO WS-CONTROL-COUNT
+009800     END-IF.
+009900 3000-EXIT.
+010000     EXIT.
+010100
+010200 4000-CLOSE-FILES.
+010300     CLOSE PHONE-BOOK.
+010400 4000-EXIT.
+010500     EXIT.
+010600
+010700 5000-REPORT-RESULT.
+010800     DISPLAY "PHONERCN - phone.csv CONTAINS " WS-ACTUAL-COUNT
+010900         " RECORD(S).".
+011000     DISPLAY "PHONERCN - CONTROL TOTAL EXPECTS " WS-CONTROL-COUNT
+011100         " RECORD(S).".
+011200     IF WS-ACTUAL-COUNT = WS-CONTROL-COUNT
+011300         DISPLAY "PHONERCN - RECONCILIATION OK - COUNTS MATCH."
+011400     ELSE
+011500         DISPLAY "PHONERCN - RECONCILIATION FAILED - "
+011600             "COUNTS DO NOT MATCH."
+011700     END-IF.
+011800 5000-EXIT.
+011900     EXIT.
