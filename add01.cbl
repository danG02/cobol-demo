@@ -3,35 +3,56 @@
       * COURSE: CSCI 350
       * DATE: Nov. 9, 2022
       * Desc: adding varibles in cobol
-      *--------------------------------------------------       
+      *--------------------------------------------------
+      *--------------------------------------------------
+      * MOD LOG:
+      *  - reworked into a loop so more than two figures can be
+      *    footed in one run, accumulating into a grand total
+      *    instead of stopping after a single pair.
+      *--------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. addo1.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       01 FIRST-NUMBER     PICTURE IS 99.
-       01 SECOND-NUMBER    PICTURE IS 99.
-       01 THE-RESULT       PICTURE IS 999.
+
+       01 WS-INPUT         PICTURE IS X(04).
+       01 THE-NUMBER       PICTURE IS 9(04).
+       01 THE-RESULT       PICTURE IS 9(06).
+       01 WS-ENTRY-COUNT   PICTURE IS 9(04) VALUE ZERO.
+       01 WS-DONE-SWITCH   PICTURE IS X VALUE "N".
+           88 ALL-DONE              VALUE "Y".
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-       DISPLAY "Enter the first number".
-
-       ACCEPT FIRST-NUMBER.
-
-       DISPLAY "Enter the second number".
+       MOVE ZERO TO THE-RESULT.
+       PERFORM GET-NEXT-NUMBER
+           UNTIL ALL-DONE.
 
-       ACCEPT SECOND-NUMBER.
-
-       COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER.
-
-       DISPLAY "The result is:".
+       DISPLAY "NUMBERS ADDED: " WS-ENTRY-COUNT.
+       DISPLAY "THE GRAND TOTAL IS:".
        DISPLAY THE-RESULT.
 
        PROGRAM-DONE.
        STOP RUN.
 
+       GET-NEXT-NUMBER.
+
+       DISPLAY "ENTER A NUMBER (0 TO FINISH)".
+
+       ACCEPT WS-INPUT.
+
+       IF WS-INPUT NOT NUMERIC
+           DISPLAY "PLEASE ENTER DIGITS ONLY."
+       ELSE
+           MOVE WS-INPUT TO THE-NUMBER
+           IF THE-NUMBER = ZERO
+               MOVE "Y" TO WS-DONE-SWITCH
+           ELSE
+               ADD THE-NUMBER TO THE-RESULT
+               ADD 1 TO WS-ENTRY-COUNT
+           END-IF
+       END-IF.
