@@ -0,0 +1,39 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RANGECHK.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: SHARED EXCLUSIVE-BOUNDS RANGE CHECK. GIVEN A LOWER
+000900*       AND UPPER BOUND AND A NUMBER TO TEST, RETURNS "Y"
+001000*       IF THE NUMBER FALLS STRICTLY BETWEEN THEM, "N"
+001100*       OTHERWISE. PULLED OUT OF conditions.cbl's RANGE02
+001200*       SO OTHER PROGRAMS DON'T HAVE TO REINVENT THE SAME
+001300*       BOUNDS CHECK.
+001400*----------------------------------------------------------
+001500* MOD LOG:
+001600*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001700*----------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 LINKAGE SECTION.
+002200 01  RC-LOWER-BOUND          PIC 9(03).
+002300 01  RC-UPPER-BOUND          PIC 9(03).
+002400 01  RC-NUMBER-TO-CHECK      PIC 9(03).
+002500 01  RC-IN-RANGE-FLAG        PIC X(01).
+002600     88  RC-IN-RANGE                 VALUE "Y".
+002700     88  RC-NOT-IN-RANGE              VALUE "N".
+002800
+002900 PROCEDURE DIVISION USING RC-LOWER-BOUND RC-UPPER-BOUND
+002910     RC-NUMBER-TO-CHECK RC-IN-RANGE-FLAG.
+003000
+003100 0000-MAINLINE.
+003200     IF RC-NUMBER-TO-CHECK > RC-LOWER-BOUND AND
+003300         RC-NUMBER-TO-CHECK < RC-UPPER-BOUND
+003400         MOVE "Y" TO RC-IN-RANGE-FLAG
+003500     ELSE
+003600         MOVE "N" TO RC-IN-RANGE-FLAG
+003700     END-IF.
+003800     GOBACK.
