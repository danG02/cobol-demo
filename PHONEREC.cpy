@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------
+000200* PHONEREC.CPY
+000300* DESC: SHARED RECORD LAYOUT FOR THE PHONE DIRECTORY FILE
+000400*       (phone.csv). COPIED BY EVERY PROGRAM THAT READS,
+000500*       WRITES, OR REWRITES A PHONE-RECORD SO THE FIELD
+000600*       SIZES STAY IN SYNC ACROSS THE WHOLE SYSTEM.
+000700*----------------------------------------------------------
+000800* MOD LOG:
+000900*  AUG 2025  DCG  PULLED OUT OF IODEMO'S FD INTO A COPYBOOK.
+000910*  AUG 2025  DCG  SPLIT OUT COUNTRY-CODE/EXTENSION FROM THE
+000920*                 SINGLE PHONE-NUMBER STRING.
+001000*----------------------------------------------------------
+001100 01  PHONE-RECORD.
+001200     05  PHONE-LAST-NAME         PIC X(20).
+001300     05  PHONE-FIRST-NAME        PIC X(20).
+001400     05  PHONE-NUMBER            PIC X(15).
+001450     05  PHONE-COUNTRY-CODE      PIC X(03).
+001470     05  PHONE-EXTENSION         PIC X(05).
+001500     05  PHONE-OPERATOR-ID       PIC X(08).
+001600     05  PHONE-ENTRY-DATE        PIC X(08).
