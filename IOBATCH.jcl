@@ -0,0 +1,13 @@
+//IOBATCH  JOB (ACCT),'NIGHTLY PHONE LOAD',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS IOBATCH AGAINST THE DAY'S BUSINESS-CARD TRANSACTION
+//* FILE AND APPENDS ACCEPTED ENTRIES TO THE LIVE phone.csv
+//* DIRECTORY FILE. SCHEDULE TO RUN AFTER THE LAST DATA-ENTRY
+//* SESSION OF THE DAY.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IOBATCH
+//TRANFILE DD   DSN=PHONE.TRANS.DAILY,DISP=SHR
+//*        DD NAME MAPS TO "phonetrn.dat" IN IOBATCH'S SELECT
+//PHONEBK  DD   DSN=PHONE.DIRECTORY.MASTER,DISP=SHR
+//*        DD NAME MAPS TO "phone.csv" IN IOBATCH'S SELECT
+//SYSOUT   DD   SYSOUT=*
