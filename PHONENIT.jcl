@@ -0,0 +1,27 @@
+//PHONENIT JOB (ACCT),'NIGHTLY PHONE MAINTENANCE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* NIGHTLY CHAIN FOR THE PHONE DIRECTORY: BACKS UP phone.csv,
+//* THEN RUNS PHONESRT'S SORT/DEDUPE, THEN PHONERPT'S PRINTABLE
+//* REPORT, ALL AS ONE SUBMITTED JOB SO AN OPERATOR DOESN'T HAVE
+//* TO REMEMBER TO KICK OFF EACH STEP IN ORDER.
+//*
+//* EACH STEP AFTER THE FIRST CARRIES COND=(0,NE), WHICH SKIPS
+//* THAT STEP IF ANY EARLIER STEP RETURNED A NONZERO CONDITION
+//* CODE; AN ABENDING STEP SKIPS ALL LATER STEPS REGARDLESS. THIS
+//* KEEPS A FAILED BACKUP OR SORT FROM FEEDING BAD INPUT TO THE
+//* STEPS BEHIND IT. THE OPERATOR REVIEWS SYSOUT CLASS X FOR THE
+//* ABEND/NONZERO RC, WHICH IS THE ALERT ON A SHOP WITHOUT
+//* AUTOMATED PAGING.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=PHONEBAK
+//PHONEBK  DD   DSN=PHONE.DIRECTORY.MASTER,DISP=SHR
+//*        DD NAME MAPS TO "phone.csv" IN PHONEBAK'S BACKUP COMMAND
+//SYSOUT   DD   SYSOUT=*
+//STEP2    EXEC PGM=PHONESRT,COND=(0,NE)
+//PHONEBK  DD   DSN=PHONE.DIRECTORY.MASTER,DISP=SHR
+//*        DD NAME MAPS TO "phone.csv" IN PHONESRT'S SELECT
+//SYSOUT   DD   SYSOUT=*
+//STEP3    EXEC PGM=PHONERPT,COND=(0,NE)
+//PHONEBK  DD   DSN=PHONE.DIRECTORY.MASTER,DISP=SHR
+//*        DD NAME MAPS TO "phone.csv" IN PHONERPT'S SELECT
+//SYSOUT   DD   SYSOUT=*
