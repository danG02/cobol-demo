@@ -3,26 +3,50 @@
       * COURSE: CSCI 350
       * DATE: Nov. 9, 2022
       * Desc: showing displaying constants
-      *--------------------------------------------------       
+      *--------------------------------------------------
+      *--------------------------------------------------
+      * MOD LOG:
+      *  - turned the one-shot greeting into an operator-greeting
+      *    front end: enter a name to be routed into IODEMO's
+      *    add/find/update paths, or QUIT to back out without
+      *    starting anything.
+      *  - routed into the directory system with a native
+      *    CALL "PHONEMNU" instead of shelling out to the OS, so
+      *    the operator lands on the real menu dispatcher like
+      *    every other cross-program call in the system.
+      *--------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello2.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
+
        01 THE-NAME         PIC X(10).
+       01 WS-QUIT-SWITCH   PIC X VALUE "N".
+           88 OPERATOR-DONE        VALUE "Y".
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-       DISPLAY "Enter your name".
-
-       ACCEPT THE-NAME.
-
-       DISPLAY "Hello " THE-NAME.
+       PERFORM GREET-AND-ROUTE
+           UNTIL OPERATOR-DONE.
 
        PROGRAM-DONE.
        STOP RUN.
 
+       GREET-AND-ROUTE.
+
+       DISPLAY "Enter your name, or QUIT to exit".
+
+       ACCEPT THE-NAME.
+
+       IF THE-NAME = "QUIT" OR THE-NAME = "quit" OR THE-NAME = SPACE
+           MOVE "Y" TO WS-QUIT-SWITCH
+       ELSE
+           DISPLAY "Hello " THE-NAME
+           DISPLAY "Taking you to the phone directory now..."
+           CALL "PHONEMNU"
+       END-IF.
+
