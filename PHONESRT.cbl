@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONESRT.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: PERIODIC CLEANUP UTILITY FOR phone.csv. SORTS THE
+000900*       WHOLE DIRECTORY BY LAST NAME/FIRST NAME AND REWRITES
+001000*       THE FILE IN THAT ORDER SO IT NO LONGER ONLY EVER
+001100*       GROWS APPEND-STYLE. ALSO FLAGS (BUT DOES NOT DROP)
+001150*       ADJACENT RECORDS THAT SHARE THE SAME LAST/FIRST NAME,
+001160*       SINCE TWO PEOPLE OF THE SAME NAME CAN LEGITIMATELY
+001170*       HOLD DISTINCT NUMBERS (E.G. HOME/WORK). PHONE-NUMBER
+001250*       IS phone.csv'S INDEXED RECORD KEY, SO IT ALREADY
+001260*       GUARANTEES EVERY ROW ON THE FILE IS UNIQUE - THERE IS
+001270*       NO SUCH THING AS AN EXACT-DUPLICATE ROW TO DROP.
+001300*----------------------------------------------------------
+001310* MOD LOG:
+001320*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001330*  AUG 2025  DCG  RE-KEYED DUPLICATE DETECTION ON LAST/FIRST
+001340*                 NAME INSTEAD OF THE WHOLE RECORD - A
+001350*                 WHOLE-RECORD COMPARE CAN NEVER MATCH SINCE
+001360*                 PHONE-NUMBER IS ALWAYS UNIQUE ON THIS FILE.
+001365*  AUG 2025  DCG  THAT RE-KEYING WAS ITSELF WRONG - IT MADE
+001366*                 THIS PROGRAM DELETE ANY SECOND NUMBER FOR
+001367*                 THE SAME NAME (E.G. A HOME/WORK PAIR), A
+001368*                 REAL DATA-LOSS REGRESSION. PHONE-NUMBER IS
+001369*                 THE UNIQUE RECORD KEY, SO THERE IS NO SUCH
+001370*                 THING AS AN EXACT-DUPLICATE ROW LEFT TO
+001371*                 DROP ANYMORE; THIS PROGRAM NOW ONLY SORTS
+001372*                 AND REPORTS SAME-NAME ROWS, NEVER DELETES.
+001374*  AUG 2025  DCG  SWITCHED PHONE-BOOK TO ACCESS MODE DYNAMIC.
+001375*                 WRITING THE REWRITTEN FILE IN NAME ORDER
+001376*                 UNDER ACCESS MODE SEQUENTIAL FAILED EVERY
+001377*                 WRITE WHOSE PHONE-NUMBER KEY WASN'T GREATER
+001378*                 THAN THE PREVIOUS ONE (FILE STATUS "21"),
+001379*                 AFTER OPEN OUTPUT HAD ALREADY TRUNCATED THE
+001380*                 LIVE FILE - SILENT DATA LOSS ON EVERY RUN
+001381*                 WHERE NAME ORDER DIFFERS FROM NUMBER ORDER.
+001382*                 DYNAMIC ACCESS MAKES WRITE A KEYED INSERT
+001383*                 REGARDLESS OF NAME ORDER; 2100-RETURN-NEXT
+001384*                 NOW ALSO CHECKS WS-PHONE-STATUS AFTER THE
+001385*                 WRITE INSTEAD OF ASSUMING SUCCESS.
+001386*----------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT PHONE-BOOK
+002000         ASSIGN TO "phone.csv"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS PHONE-NUMBER
+002400         FILE STATUS IS WS-PHONE-STATUS.
+002500
+002600     SELECT SORT-WORK-FILE
+002700         ASSIGN TO "phonwork.srt".
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  PHONE-BOOK.
+003200     COPY PHONEREC.
+003300
+003400 SD  SORT-WORK-FILE.
+003500     COPY PHONEREC REPLACING
+003600         PHONE-RECORD      BY SORT-RECORD
+003610         PHONE-LAST-NAME   BY SR-LAST-NAME
+003620         PHONE-FIRST-NAME  BY SR-FIRST-NAME
+003630         PHONE-NUMBER        BY SR-NUMBER
+003635         PHONE-COUNTRY-CODE  BY SR-COUNTRY-CODE
+003638         PHONE-EXTENSION     BY SR-EXTENSION
+003640         PHONE-OPERATOR-ID   BY SR-OPERATOR-ID
+003650         PHONE-ENTRY-DATE    BY SR-ENTRY-DATE.
+003700
+003800 WORKING-STORAGE SECTION.
+003900
+004000 01  WS-PHONE-STATUS               PIC X(02) VALUE "00".
+004100
+004200 01  WS-SCAN-EOF                   PIC X(01) VALUE "N".
+004300     88  END-OF-SORT-FILE                  VALUE "Y".
+004400
+004500 01  WS-HAVE-PREV                  PIC X(01) VALUE "N".
+004600
+004700     COPY PHONEREC REPLACING
+004710         PHONE-RECORD      BY WS-PREV-RECORD
+004720         PHONE-LAST-NAME   BY WSPREV-LAST-NAME
+004730         PHONE-FIRST-NAME  BY WSPREV-FIRST-NAME
+004740         PHONE-NUMBER        BY WSPREV-NUMBER
+004745         PHONE-COUNTRY-CODE  BY WSPREV-COUNTRY-CODE
+004748         PHONE-EXTENSION     BY WSPREV-EXTENSION
+004750         PHONE-OPERATOR-ID   BY WSPREV-OPERATOR-ID
+004760         PHONE-ENTRY-DATE    BY WSPREV-ENTRY-DATE.
+004900
+005000 01  WS-KEPT-COUNT                 PIC 9(06) COMP VALUE ZERO.
+005050 01  WS-FAILED-COUNT               PIC 9(06) COMP VALUE ZERO.
+005100 01  WS-SAME-NAME-COUNT            PIC 9(06) COMP VALUE ZERO.
+005150 01  WS-JOB-NAME                   PIC X(08) VALUE "PHONESRT".
+005200
+005300 PROCEDURE DIVISION.
+005400
+005500 0000-MAINLINE.
+005550     CALL "JOBHDR" USING WS-JOB-NAME.
+005600     SORT SORT-WORK-FILE
+005700         ON ASCENDING KEY SR-LAST-NAME SR-FIRST-NAME
+005900         USING PHONE-BOOK
+006000         OUTPUT PROCEDURE IS 2000-SORT-AND-WRITE.
+006100     DISPLAY "PHONESRT COMPLETE - WROTE " WS-KEPT-COUNT
+006200         " RECORD(S), " WS-SAME-NAME-COUNT
+006250         " SHARE A LAST/FIRST NAME WITH ANOTHER RECORD.".
+006260     IF WS-FAILED-COUNT NOT = ZERO
+006270         DISPLAY "WARNING: " WS-FAILED-COUNT
+006280             " RECORD(S) FAILED TO REWRITE - SEE STATUS ABOVE."
+006290     END-IF.
+006300     GOBACK.
+006400
+006500 2000-SORT-AND-WRITE.
+006600     OPEN OUTPUT PHONE-BOOK.
+006700     PERFORM 2100-RETURN-NEXT UNTIL END-OF-SORT-FILE.
+006800     CLOSE PHONE-BOOK.
+006900 2000-EXIT.
+007000     EXIT.
+007100
+007200 2100-RETURN-NEXT.
+007300     RETURN SORT-WORK-FILE
+007400         AT END
+007500             MOVE "Y" TO WS-SCAN-EOF
+007600         NOT AT END
+007700             IF WS-HAVE-PREV = "Y"
+007800                     AND SR-LAST-NAME = WSPREV-LAST-NAME
+007850                     AND SR-FIRST-NAME = WSPREV-FIRST-NAME
+007900                 DISPLAY "NOTE: " SR-LAST-NAME " " SR-FIRST-NAME
+007950                     " HAS MORE THAN ONE NUMBER ON FILE - "
+007960                     SR-NUMBER " AND " WSPREV-NUMBER "."
+007970                 ADD 1 TO WS-SAME-NAME-COUNT
+008000             END-IF
+008100             MOVE SORT-RECORD TO PHONE-RECORD
+008200             WRITE PHONE-RECORD
+008210             IF WS-PHONE-STATUS = "00"
+008220                 ADD 1 TO WS-KEPT-COUNT
+008230             ELSE
+008240                 DISPLAY "RECORD NOT REWRITTEN - NUMBER "
+008250                     SR-NUMBER " - FILE STATUS " WS-PHONE-STATUS
+008260                 ADD 1 TO WS-FAILED-COUNT
+008270             END-IF
+008400             MOVE SORT-RECORD TO WS-PREV-RECORD
+008500             MOVE "Y" TO WS-HAVE-PREV
+008700     END-RETURN.
+008800 2100-EXIT.
+008900     EXIT.
