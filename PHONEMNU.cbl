@@ -0,0 +1,73 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONEMNU.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: SINGLE OPERATOR ENTRY POINT FOR THE PHONE DIRECTORY
+000900*       SYSTEM. DISPATCHES TO IODEMO (ADD/FIND/UPDATE/
+001000*       DELETE), PHONERPT (PRINT REPORT), PHONESRT (SORT/
+001100*       DEDUPE), AND PHONEXPT (EXPORT) AS CALLED SUBPROGRAMS
+001200*       AGAINST THE SAME LIVE phone.csv, SO AN OPERATOR NO
+001300*       LONGER HAS TO KNOW WHICH RAW PROGRAM DOES WHAT.
+001400*----------------------------------------------------------
+001500* MOD LOG:
+001600*  AUG 2025  DCG  ORIGINAL PROGRAM. IODEMO, PHONERPT,
+001700*                 PHONESRT, AND PHONEXPT WERE CHANGED FROM
+001800*                 STOP RUN TO GOBACK SO THEY COULD BE CALLED
+001900*                 FROM HERE WITHOUT ENDING THE WHOLE RUN
+002000*                 UNIT, WHILE STILL RUNNING CORRECTLY ON
+002100*                 THEIR OWN AS STANDALONE PROGRAMS.
+002150*  AUG 2025  DCG  RENAMED PROGRAM-ID FROM PHONEMENU TO
+002160*                 PHONEMNU TO FIT THE SYSTEM'S EIGHT-
+002170*                 CHARACTER PROGRAM-ID CONVENTION.
+002200*----------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-JOB-NAME              PIC X(08) VALUE "PHONEMNU".
+002700 01  WS-MENU-CHOICE           PIC X(01).
+002800 01  WS-QUIT-SWITCH           PIC X(01) VALUE "N".
+002900     88  MENU-DONE                    VALUE "Y".
+
+003000 PROCEDURE DIVISION.
+
+003100 0000-MAINLINE.
+003200     CALL "JOBHDR" USING WS-JOB-NAME.
+003300     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+003400         UNTIL MENU-DONE.
+003500     DISPLAY "PHONEMNU COMPLETE.".
+003600     STOP RUN.
+
+003700 1000-SHOW-MENU.
+003800     DISPLAY "============================================".
+003900     DISPLAY " PHONE DIRECTORY MENU".
+004000     DISPLAY "  D = ADD / FIND / UPDATE / DELETE A RECORD".
+004100     DISPLAY "  P = PRINT THE DIRECTORY REPORT".
+004200     DISPLAY "  S = SORT / DEDUPE THE DIRECTORY".
+004300     DISPLAY "  E = EXPORT THE DIRECTORY".
+004400     DISPLAY "  Q = QUIT".
+004500     DISPLAY "============================================".
+004600     DISPLAY "SELECTION ? ".
+004700     ACCEPT WS-MENU-CHOICE.
+004800     IF WS-MENU-CHOICE = "d" OR "p" OR "s" OR "e" OR "q"
+004900         MOVE FUNCTION UPPER-CASE(WS-MENU-CHOICE)
+005000             TO WS-MENU-CHOICE
+005100     END-IF.
+005200     EVALUATE WS-MENU-CHOICE
+005300         WHEN "D"
+005400             CALL "IODEMO"
+005500         WHEN "P"
+005600             CALL "PHONERPT"
+005700         WHEN "S"
+005800             CALL "PHONESRT"
+005900         WHEN "E"
+006000             CALL "PHONEXPT"
+006100         WHEN "Q"
+006200             MOVE "Y" TO WS-QUIT-SWITCH
+006300         WHEN OTHER
+006400             DISPLAY "PLEASE ENTER D, P, S, E, OR Q."
+006500     END-EVALUATE.
+006600 1000-EXIT.
+006700     EXIT.
