@@ -1,28 +1,33 @@
-      *--------------------------------------------------
-      * NAME: Danny Galan
-      * COURSE: CSCI 350
-      * DATE: Nov. 9, 2022
-      * Desc: Showing how the verb move works
-      *--------------------------------------------------       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello2.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       
-       01 THE-NAME         PIC X(10).
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-       DISPLAY "Your name is...".
-
-       MOVE "Bob" TO THE-NAME.
-
-       DISPLAY "Hello " THE-NAME.
-
-       PROGRAM-DONE.
-       STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NAMECASE.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: NORMALIZES A LAST-NAME/FIRST-NAME PAIR TO A SINGLE
+000900*       CONSISTENT CASE (UPPER) SO THE SAME PERSON DOESN'T
+001000*       SORT OR MATCH DIFFERENTLY DEPENDING ON HOW THE
+001100*       OPERATOR HAPPENED TO TYPE IT. STARTED LIFE AS A
+001200*       CLASSROOM DEMO OF THE MOVE VERB (PROGRAM-ID HELLO2,
+001300*       DUPLICATING THE ONE IN hello2.cbl) AND WAS REWORKED
+001400*       INTO A SHARED NAME-CASING ROUTINE.
+001500*----------------------------------------------------------
+001600* MOD LOG:
+001700*  AUG 2025  DCG  RENAMED FROM THE DUPLICATE hello2 PROGRAM-ID
+001800*                 AND REWRITTEN AS A CALLABLE NAME-CASING
+001900*                 ROUTINE FOR IODEMO'S GET-FIELDS.
+002000*----------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 LINKAGE SECTION.
+002500 01  NC-LAST-NAME            PIC X(20).
+002600 01  NC-FIRST-NAME           PIC X(20).
+
+002700 PROCEDURE DIVISION USING NC-LAST-NAME NC-FIRST-NAME.
+
+002800 0000-MAINLINE.
+002900     MOVE FUNCTION UPPER-CASE(NC-LAST-NAME)  TO NC-LAST-NAME.
+003000     MOVE FUNCTION UPPER-CASE(NC-FIRST-NAME) TO NC-FIRST-NAME.
+003100     GOBACK.
