@@ -3,6 +3,32 @@
       * COURSE: CSCI 350
       * DATE: Nov. 9, 2022
       * Desc: Creating a file that holds first name and last name in COBOL
+      *--------------------------------------------------
+      *--------------------------------------------------
+      * MOD LOG:
+      *  - reorganized PHONE-BOOK as an indexed file keyed on
+      *    PHONE-NUMBER so individual records can be READ
+      *    directly instead of only ever being appended.
+      *  - the duplicate-number and bad-area-code "ADD ANYWAY" prompts
+      *    now share GO-AGAIN's validate-and-reprompt idiom (new
+      *    CONFIRM-ADD-ANYWAY paragraph) instead of silently treating
+      *    a blank or mistyped answer as "N".
+      *  - CHECK-DIGIT-COUNT now also rejects a digit count that
+      *    includes non-digit characters instead of only checking
+      *    the first 10 positions for NUMERIC.
+      *  - GET-FIELDS's MOVE SPACE TO PHONE-RECORD was blanking
+      *    PHONE-ENTRY-DATE on every UPDATE, since GET-FIELDS never
+      *    re-prompts for that field. CHANGE-RECORDS now saves the
+      *    original PHONE-ENTRY-DATE into WS-SAVE-ENTRY-DATE before
+      *    GET-FIELDS runs, and REWRITE-THIS-RECORD restores it onto
+      *    PHONE-RECORD the same way it already does for
+      *    PHONE-OPERATOR-ID.
+      *  - PROGRAM-BEGIN now explicitly zeroes WS-ADDED-COUNT,
+      *    WS-REJECTED-COUNT, and WS-GOAGAIN-COUNT instead of relying
+      *    on their VALUE ZERO clauses, since PHONEMNU's menu loop can
+      *    CALL this program more than once per session without an
+      *    intervening CANCEL, which would otherwise let these stats
+      *    accumulate across what should be separate sessions.
       *--------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IODEMO.
@@ -11,77 +37,538 @@
        FILE-CONTROL.
            SELECT OPTIONAL PHONE-BOOK
       *or  SELECT PHONE-BOOK
-           ASSIGN to "phone.csv"
-           ORGANIZATION IS SEQUENTIAL.
+           ASSIGN TO WS-DIRECTORY-FILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PHONE-NUMBER
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+           ASSIGN TO "iockpt.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OPTIONAL STATS-FILE
+           ASSIGN TO "iostats.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATS-STATUS.
+
+           SELECT OPTIONAL AREA-CODE-FILE
+           ASSIGN TO "areacode.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AREA-STATUS.
+
+           SELECT OPTIONAL CHANGE-HISTORY-FILE
+           ASSIGN TO "phonchg.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHG-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD PHONE-BOOK
-           LABEL RECORDS ARE STANDARD.
-           01 PHONE-RECORD.
-               05 PHONE-LAST-NAME      PIC X(20).
-               05 PHONE-FIRST-NAME     PIC X(20).
-               05 PHONE-NUMBER         PIC X(15).
+       FD PHONE-BOOK.
+           COPY PHONEREC.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CK-COUNT                 PIC 9(06).
+
+       FD STATS-FILE.
+       01 STATS-RECORD.
+           05 ST-DATE                  PIC X(08).
+           05 ST-ADDED-COUNT           PIC 9(06).
+           05 ST-REJECTED-COUNT        PIC 9(06).
+           05 ST-GOAGAIN-COUNT         PIC 9(06).
+
+       FD AREA-CODE-FILE.
+       01 AREA-CODE-RECORD             PIC X(03).
+
+       FD CHANGE-HISTORY-FILE.
+       01 CHANGE-HISTORY-RECORD.
+           05 CH-DATE                  PIC X(08).
+           05 CH-TIME                  PIC X(08).
+           05 CH-OPERATOR-ID           PIC X(08).
+           05 CH-OLD-VALUES            PIC X(79).
+           05 CH-NEW-VALUES            PIC X(79).
 
        WORKING-STORAGE SECTION.
-       
+
        01 PROMT-1                      PIC X(9) VALUE "Last Name".
        01 PROMT-2                      PIC X(10) VALUE "First Name".
        01 PROMT-3                      PIC X(10) VALUE "Number".
+       01 PROMT-4                      PIC X(23)
+                                        VALUE "Country Code (optional)".
+       01 PROMT-5                      PIC X(20)
+                                        VALUE "Extension (optional)".
+
+       01 WS-JOB-NAME                   PIC X(08) VALUE "IODEMO".
+
+       01 WS-FILE-STATUS                PIC X(02) VALUE "00".
+
+       01 WS-WRITE-OK                   PIC X VALUE "Y".
+           88 WRITE-SUCCESSFUL                 VALUE "Y".
 
        01 YES-NO                       PIC X.
        01 ENTRY-OK                     PIC X.
 
+       01 WS-TRANS-CODE                PIC X.
+       01 WS-FIND-NUMBER               PIC X(15).
+       01 WS-SAVE-RECORD-KEY           PIC X(15).
+       01 WS-SAVE-LAST                 PIC X(20).
+       01 WS-SAVE-FIRST                PIC X(20).
+       01 WS-SAVE-COUNTRY-CODE         PIC X(03).
+       01 WS-SAVE-EXTENSION            PIC X(05).
+       01 WS-SAVE-ENTRY-DATE           PIC X(08).
+
+       01 WS-CHG-STATUS                PIC X(02) VALUE "00".
+       01 WS-OLD-RECORD                PIC X(79).
+
+       01 WS-CKPT-STATUS                PIC X(02) VALUE "00".
+       01 WS-CHECKPOINT-COUNT           PIC 9(06) VALUE ZERO.
+
+       01 WS-STATS-STATUS               PIC X(02) VALUE "00".
+       01 WS-ADDED-COUNT                PIC 9(06) VALUE ZERO.
+       01 WS-REJECTED-COUNT             PIC 9(06) VALUE ZERO.
+       01 WS-GOAGAIN-COUNT              PIC 9(06) VALUE ZERO.
+
+       01 WS-OPERATOR-ID                PIC X(08).
+
+       01 WS-FIND-LAST-NAME             PIC X(20).
+       01 WS-FOUND-SWITCH                PIC X.
+       01 WS-SCAN-EOF                    PIC X.
+
+       01 WS-BACKUP-DATE                 PIC X(08).
+       01 WS-BACKUP-COMMAND              PIC X(80).
+
+       01 WS-DIRECTORY-FILE              PIC X(20) VALUE "phone.csv".
+       01 WS-DIRECTORY-CHOICE            PIC X.
+
+       01 WS-AREA-STATUS                 PIC X(02) VALUE "00".
+       01 WS-AREA-CODE-COUNT             PIC 9(03) COMP VALUE ZERO.
+       01 WS-AREA-INDEX                  PIC 9(03) COMP VALUE ZERO.
+       01 WS-AREA-MATCH-SWITCH           PIC X VALUE "N".
+           88 AREA-CODE-FOUND                  VALUE "Y".
+       01 WS-AREA-CODE-TABLE.
+           05 WS-AREA-CODE-ENTRY OCCURS 200 TIMES
+                                 PIC X(03).
+
+       01 WS-DIGIT-LOWER-BOUND            PIC 9(03) VALUE 009.
+       01 WS-DIGIT-UPPER-BOUND            PIC 9(03) VALUE 016.
+       01 WS-PHONE-DIGIT-COUNT            PIC 9(03) VALUE ZERO.
+       01 WS-DIGIT-RANGE-FLAG             PIC X.
+           88 DIGIT-COUNT-IN-RANGE                VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
+           MOVE ZERO TO WS-ADDED-COUNT.
+           MOVE ZERO TO WS-REJECTED-COUNT.
+           MOVE ZERO TO WS-GOAGAIN-COUNT.
+           CALL "JOBHDR" USING WS-JOB-NAME.
+           PERFORM GET-OPERATOR-ID.
+           PERFORM GET-DIRECTORY-CHOICE.
            PERFORM OPENING-PROCEDURE.
-           MOVE "Y" TO YES-NO.
-           PERFORM ADD-RECORDS
-               UNTIL YES-NO = "N".
+           PERFORM FIND-RECORDS.
+           PERFORM GET-TRANSACTION-CODE.
+           EVALUATE WS-TRANS-CODE
+               WHEN "A"
+                   MOVE "Y" TO YES-NO
+                   PERFORM ADD-RECORDS
+                       UNTIL YES-NO = "N"
+               WHEN "C"
+                   PERFORM CHANGE-RECORDS
+               WHEN "D"
+                   PERFORM DELETE-RECORDS
+           END-EVALUATE.
            PERFORM CLOSING-PROCEDURE.
 
        PROGRAM-DONE.
-       STOP RUN.
+       GOBACK.
       * OPENING AND CLOSING
 
+       BACKUP-PHONE-FILE.
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD.
+           MOVE SPACE TO WS-BACKUP-COMMAND.
+           STRING "cp "                          DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DIRECTORY-FILE)   DELIMITED BY SIZE
+               " "                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DIRECTORY-FILE)   DELIMITED BY SIZE
+               "."                                DELIMITED BY SIZE
+               WS-BACKUP-DATE                     DELIMITED BY SIZE
+               ".bak"                             DELIMITED BY SIZE
+               INTO WS-BACKUP-COMMAND
+           END-STRING.
+           CALL "SYSTEM" USING WS-BACKUP-COMMAND.
+
+       GET-DIRECTORY-CHOICE.
+           DISPLAY "WHICH DIRECTORY - 1=PERSONAL 2=BUSINESS ? ".
+           ACCEPT WS-DIRECTORY-CHOICE.
+           EVALUATE WS-DIRECTORY-CHOICE
+               WHEN "1"
+                   MOVE "phone.csv" TO WS-DIRECTORY-FILE
+               WHEN "2"
+                   MOVE "vendors.csv" TO WS-DIRECTORY-FILE
+               WHEN OTHER
+                   DISPLAY "PLEASE ENTER 1 OR 2."
+                   PERFORM GET-DIRECTORY-CHOICE
+           END-EVALUATE.
+
+       GET-OPERATOR-ID.
+           MOVE SPACE TO WS-OPERATOR-ID.
+           DISPLAY "OPERATOR ID ? ".
+           ACCEPT WS-OPERATOR-ID.
+           IF WS-OPERATOR-ID = SPACE
+               DISPLAY "OPERATOR ID MUST BE ENTERED!"
+               PERFORM GET-OPERATOR-ID
+           END-IF.
+
        OPENING-PROCEDURE.
-           OPEN EXTEND PHONE-BOOK.
+           PERFORM BACKUP-PHONE-FILE.
+           OPEN I-O PHONE-BOOK.
+           IF WS-FILE-STATUS = "35"
+      * FILE DOES NOT EXIST YET - CREATE IT, THEN REOPEN I-O
+               OPEN OUTPUT PHONE-BOOK
+               CLOSE PHONE-BOOK
+               OPEN I-O PHONE-BOOK
+           END-IF.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PHONE-BOOK - FILE STATUS "
+                   WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM READ-CHECKPOINT.
+           PERFORM LOAD-AREA-CODES.
        CLOSING-PROCEDURE.
            CLOSE PHONE-BOOK.
+           PERFORM WRITE-STATS.
+
+       WRITE-STATS.
+           OPEN EXTEND STATS-FILE.
+           IF WS-STATS-STATUS NOT = "00"
+               OPEN OUTPUT STATS-FILE
+           END-IF.
+           ACCEPT ST-DATE FROM DATE YYYYMMDD.
+           MOVE WS-ADDED-COUNT    TO ST-ADDED-COUNT.
+           MOVE WS-REJECTED-COUNT TO ST-REJECTED-COUNT.
+           MOVE WS-GOAGAIN-COUNT  TO ST-GOAGAIN-COUNT.
+           WRITE STATS-RECORD.
+           CLOSE STATS-FILE.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-CHECKPOINT-COUNT
+                   NOT AT END
+                       MOVE CK-COUNT TO WS-CHECKPOINT-COUNT
+                       DISPLAY WS-CHECKPOINT-COUNT
+                           " RECORDS FROM A PRIOR RUN ARE ALREADY"
+                           " ON FILE."
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-COUNT TO CK-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-AREA-CODES.
+           MOVE ZERO TO WS-AREA-CODE-COUNT.
+           OPEN INPUT AREA-CODE-FILE.
+           IF WS-AREA-STATUS = "00"
+               PERFORM LOAD-AREA-CODE-NEXT
+                   UNTIL WS-AREA-STATUS NOT = "00"
+                       OR WS-AREA-CODE-COUNT = 200
+               CLOSE AREA-CODE-FILE
+           END-IF.
+
+       LOAD-AREA-CODE-NEXT.
+           READ AREA-CODE-FILE
+               AT END
+                   MOVE "10" TO WS-AREA-STATUS
+               NOT AT END
+                   ADD 1 TO WS-AREA-CODE-COUNT
+                   MOVE AREA-CODE-RECORD
+                       TO WS-AREA-CODE-ENTRY (WS-AREA-CODE-COUNT)
+           END-READ.
+           IF WS-AREA-CODE-COUNT = 200
+               DISPLAY "AREA CODE TABLE IS FULL AT 200 ENTRIES - "
+                   "REMAINING areacode.dat ROWS WERE NOT LOADED."
+           END-IF.
+
+       CHECK-AREA-CODE.
+           MOVE "N" TO WS-AREA-MATCH-SWITCH.
+           MOVE ZERO TO WS-AREA-INDEX.
+           PERFORM CHECK-AREA-CODE-SCAN
+               UNTIL WS-AREA-INDEX >= WS-AREA-CODE-COUNT
+                   OR AREA-CODE-FOUND.
+
+       CHECK-AREA-CODE-SCAN.
+           ADD 1 TO WS-AREA-INDEX.
+           IF PHONE-NUMBER (1:3) = WS-AREA-CODE-ENTRY (WS-AREA-INDEX)
+               MOVE "Y" TO WS-AREA-MATCH-SWITCH
+           END-IF.
+
+       CHECK-DIGIT-COUNT.
+           MOVE ZERO TO WS-PHONE-DIGIT-COUNT.
+           INSPECT PHONE-NUMBER TALLYING WS-PHONE-DIGIT-COUNT
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           CALL "RANGECHK" USING WS-DIGIT-LOWER-BOUND
+               WS-DIGIT-UPPER-BOUND WS-PHONE-DIGIT-COUNT
+               WS-DIGIT-RANGE-FLAG.
+           IF DIGIT-COUNT-IN-RANGE
+                   AND PHONE-NUMBER (1:WS-PHONE-DIGIT-COUNT) NOT NUMERIC
+               MOVE "N" TO WS-DIGIT-RANGE-FLAG
+           END-IF.
+
+       FIND-RECORDS.
+           DISPLAY "FIND BY LAST NAME (BLANK TO SKIP) ? ".
+           ACCEPT WS-FIND-LAST-NAME.
+           IF WS-FIND-LAST-NAME NOT = SPACE
+               MOVE LOW-VALUES TO PHONE-NUMBER
+               START PHONE-BOOK KEY IS NOT LESS THAN PHONE-NUMBER
+                   INVALID KEY
+                       DISPLAY "PHONE BOOK IS EMPTY."
+               END-START
+               MOVE "N" TO WS-FOUND-SWITCH
+               MOVE "N" TO WS-SCAN-EOF
+               PERFORM FIND-SCAN-NEXT
+                   UNTIL WS-SCAN-EOF = "Y"
+               IF WS-FOUND-SWITCH = "N"
+                   DISPLAY "NO MATCHING RECORDS FOUND."
+               END-IF
+           END-IF.
+
+       FIND-SCAN-NEXT.
+           READ PHONE-BOOK NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-SCAN-EOF
+               NOT AT END
+                   IF PHONE-LAST-NAME = WS-FIND-LAST-NAME
+                       DISPLAY PHONE-LAST-NAME " " PHONE-FIRST-NAME
+                           " " PHONE-NUMBER
+                       MOVE "Y" TO WS-FOUND-SWITCH
+                   END-IF
+           END-READ.
+
+       GET-TRANSACTION-CODE.
+           DISPLAY "ADD, CHANGE, OR DELETE (A/C/D) ? ".
+           ACCEPT WS-TRANS-CODE.
+           IF WS-TRANS-CODE = "a" OR "c" OR "d"
+               MOVE FUNCTION UPPER-CASE(WS-TRANS-CODE) TO WS-TRANS-CODE.
+           IF WS-TRANS-CODE NOT = "A" AND WS-TRANS-CODE NOT = "C"
+                   AND WS-TRANS-CODE NOT = "D"
+               DISPLAY "PLEASE ENTER A, C, OR D."
+               PERFORM GET-TRANSACTION-CODE.
+
+       CHANGE-RECORDS.
+           DISPLAY "ENTER NUMBER OF RECORD TO CHANGE ? ".
+           ACCEPT WS-FIND-NUMBER.
+           MOVE WS-FIND-NUMBER TO PHONE-NUMBER.
+           READ PHONE-BOOK
+               INVALID KEY
+                   DISPLAY "NO RECORD ON FILE FOR THAT NUMBER."
+               NOT INVALID KEY
+                   DISPLAY "CURRENT: " PHONE-LAST-NAME " "
+                       PHONE-FIRST-NAME " " PHONE-NUMBER
+                   MOVE PHONE-RECORD TO WS-OLD-RECORD
+                   MOVE PHONE-ENTRY-DATE TO WS-SAVE-ENTRY-DATE
+                   PERFORM GET-FIELDS
+                       UNTIL ENTRY-OK = "Y"
+                   PERFORM REWRITE-THIS-RECORD
+                   IF WRITE-SUCCESSFUL
+                       PERFORM LOG-CHANGE-HISTORY
+                   END-IF
+           END-READ.
+
+       DELETE-RECORDS.
+           DISPLAY "ENTER NUMBER OF RECORD TO DELETE ? ".
+           ACCEPT WS-FIND-NUMBER.
+           MOVE WS-FIND-NUMBER TO PHONE-NUMBER.
+           READ PHONE-BOOK
+               INVALID KEY
+                   DISPLAY "NO RECORD ON FILE FOR THAT NUMBER."
+               NOT INVALID KEY
+                   DELETE PHONE-BOOK RECORD
+                   DISPLAY "RECORD DELETED."
+           END-READ.
 
        ADD-RECORDS.
            MOVE "N" TO ENTRY-OK.
            PERFORM GET-FIELDS
                UNTIL ENTRY-OK = "Y".
-           PERFORM ADD-THIS-RECORD.
+           PERFORM CHECK-FOR-DUPLICATE.
+           IF ENTRY-OK = "Y"
+               PERFORM ADD-THIS-RECORD
+               IF WRITE-SUCCESSFUL
+                   PERFORM WRITE-CHECKPOINT
+                   ADD 1 TO WS-ADDED-COUNT
+               ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
            PERFORM GO-AGAIN.
 
+       CHECK-FOR-DUPLICATE.
+           MOVE PHONE-LAST-NAME      TO WS-SAVE-LAST.
+           MOVE PHONE-FIRST-NAME     TO WS-SAVE-FIRST.
+           MOVE PHONE-NUMBER         TO WS-SAVE-RECORD-KEY.
+           MOVE PHONE-COUNTRY-CODE   TO WS-SAVE-COUNTRY-CODE.
+           MOVE PHONE-EXTENSION      TO WS-SAVE-EXTENSION.
+           READ PHONE-BOOK
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "A RECORD FOR " WS-SAVE-RECORD-KEY
+                       " IS ALREADY ON FILE."
+                   PERFORM CONFIRM-ADD-ANYWAY
+                   IF YES-NO NOT = "Y"
+                       MOVE "N" TO ENTRY-OK
+                       DISPLAY "ENTRY NOT ADDED."
+                   END-IF
+           END-READ.
+           MOVE WS-SAVE-LAST          TO PHONE-LAST-NAME.
+           MOVE WS-SAVE-FIRST         TO PHONE-FIRST-NAME.
+           MOVE WS-SAVE-RECORD-KEY    TO PHONE-NUMBER.
+           MOVE WS-SAVE-COUNTRY-CODE  TO PHONE-COUNTRY-CODE.
+           MOVE WS-SAVE-EXTENSION     TO PHONE-EXTENSION.
+
+       CHECK-WRITE-STATUS.
+           MOVE "Y" TO WS-WRITE-OK.
+           IF WS-FILE-STATUS = "22"
+               DISPLAY "RECORD NOT SAVED - NUMBER ALREADY ON FILE."
+               MOVE "N" TO WS-WRITE-OK
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "PHONE-BOOK WRITE FAILED - FILE STATUS "
+                       WS-FILE-STATUS
+                   PERFORM CLOSING-PROCEDURE
+                   GOBACK
+               END-IF
+           END-IF.
+
        GET-FIELDS.
            MOVE SPACE TO PHONE-RECORD.
            DISPLAY PROMT-1 " ? ".
            ACCEPT PHONE-LAST-NAME.
            DISPLAY PROMT-2 " ? ".
            ACCEPT PHONE-FIRST-NAME.
+           CALL "NAMECASE" USING PHONE-LAST-NAME PHONE-FIRST-NAME.
            DISPLAY PROMT-3 " ? ".
            ACCEPT PHONE-NUMBER.
+           DISPLAY PROMT-4 " ? ".
+           ACCEPT PHONE-COUNTRY-CODE.
+           DISPLAY PROMT-5 " ? ".
+           ACCEPT PHONE-EXTENSION.
            PERFORM VALIDATE-FIELDS.
            VALIDATE-FIELDS.
                MOVE "Y" TO ENTRY-OK.
                IF PHONE-LAST-NAME = SPACE
                    DISPLAY "LAST NAME MUST BE ENTERED!"
-                   MOVE "N" TO ENTRY-OK.
-               
+                   MOVE "N" TO ENTRY-OK
+               END-IF.
+               IF PHONE-FIRST-NAME = SPACE
+                   DISPLAY "FIRST NAME MUST BE ENTERED!"
+                   MOVE "N" TO ENTRY-OK
+               END-IF.
+               IF PHONE-NUMBER (1:10) NOT NUMERIC
+                   DISPLAY "PHONE NUMBER MUST BE AT LEAST 10 DIGITS!"
+                   MOVE "N" TO ENTRY-OK
+               ELSE
+                   PERFORM CHECK-DIGIT-COUNT
+                   IF NOT DIGIT-COUNT-IN-RANGE
+                       DISPLAY "PHONE NUMBER LENGTH IS OUT OF RANGE OR "
+                           "CONTAINS NON-DIGIT CHARACTERS."
+                       MOVE "N" TO ENTRY-OK
+                   END-IF
+                   PERFORM CHECK-AREA-CODE
+                   IF NOT AREA-CODE-FOUND
+                       DISPLAY "AREA CODE " PHONE-NUMBER (1:3)
+                           " IS NOT ON THE VALID LIST."
+                       PERFORM CONFIRM-ADD-ANYWAY
+                       IF YES-NO NOT = "Y"
+                           MOVE "N" TO ENTRY-OK
+                           DISPLAY "ENTRY NOT ADDED."
+                       END-IF
+                   END-IF
+               END-IF.
+
                ADD-THIS-RECORD.
+                   MOVE WS-OPERATOR-ID TO PHONE-OPERATOR-ID.
+                   ACCEPT PHONE-ENTRY-DATE FROM DATE YYYYMMDD.
                    WRITE PHONE-RECORD.
-           
+                   PERFORM CHECK-WRITE-STATUS.
+
+               REWRITE-THIS-RECORD.
+                   MOVE WS-OPERATOR-ID TO PHONE-OPERATOR-ID.
+                   MOVE WS-SAVE-ENTRY-DATE TO PHONE-ENTRY-DATE.
+                   IF PHONE-NUMBER = WS-FIND-NUMBER
+                       REWRITE PHONE-RECORD
+                       PERFORM CHECK-WRITE-STATUS
+                   ELSE
+                       MOVE PHONE-NUMBER TO WS-SAVE-RECORD-KEY
+                       READ PHONE-BOOK
+                           INVALID KEY
+                               MOVE WS-FIND-NUMBER TO PHONE-NUMBER
+                               DELETE PHONE-BOOK RECORD
+                               MOVE WS-SAVE-RECORD-KEY TO PHONE-NUMBER
+                               WRITE PHONE-RECORD
+                               PERFORM CHECK-WRITE-STATUS
+                           NOT INVALID KEY
+                               DISPLAY "RECORD NOT SAVED - NUMBER "
+                                   WS-SAVE-RECORD-KEY
+                                   " ALREADY ON FILE."
+                               MOVE "N" TO WS-WRITE-OK
+                       END-READ
+                   END-IF.
+
+               LOG-CHANGE-HISTORY.
+                   ACCEPT CH-DATE FROM DATE YYYYMMDD.
+                   ACCEPT CH-TIME FROM TIME.
+                   MOVE WS-OPERATOR-ID TO CH-OPERATOR-ID.
+                   MOVE WS-OLD-RECORD  TO CH-OLD-VALUES.
+                   MOVE PHONE-RECORD   TO CH-NEW-VALUES.
+                   OPEN EXTEND CHANGE-HISTORY-FILE.
+                   IF WS-CHG-STATUS NOT = "00"
+                       OPEN OUTPUT CHANGE-HISTORY-FILE
+                   END-IF.
+                   WRITE CHANGE-HISTORY-RECORD.
+                   CLOSE CHANGE-HISTORY-FILE.
+
            GO-AGAIN.
+               ADD 1 TO WS-GOAGAIN-COUNT.
                DISPLAY "GO AGAIN?".
                ACCEPT YES-NO.
                IF YES-NO = "y"
-                   MOVE "Y" TO YES-NO.
-               IF YES-NO NOT = "Y"
-                   MOVE "N" TO YES-NO.
+                   MOVE "Y" TO YES-NO
+               END-IF.
+               IF YES-NO = "n"
+                   MOVE "N" TO YES-NO
+               END-IF.
+               IF YES-NO NOT = "Y" AND YES-NO NOT = "N"
+                   DISPLAY "PLEASE ANSWER Y OR N."
+                   PERFORM GO-AGAIN
+               END-IF.
+
+           CONFIRM-ADD-ANYWAY.
+               DISPLAY "ADD ANYWAY (Y/N) ? ".
+               ACCEPT YES-NO.
+               IF YES-NO = "y"
+                   MOVE "Y" TO YES-NO
+               END-IF.
+               IF YES-NO = "n"
+                   MOVE "N" TO YES-NO
+               END-IF.
+               IF YES-NO NOT = "Y" AND YES-NO NOT = "N"
+                   DISPLAY "PLEASE ANSWER Y OR N."
+                   PERFORM CONFIRM-ADD-ANYWAY
+               END-IF.
 
             
 
