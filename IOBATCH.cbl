@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IOBATCH.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: UNATTENDED COMPANION TO IODEMO. READS PHONE-RECORD
+000900*       ENTRIES FROM AN END-OF-DAY TRANSACTION FILE, RUNS
+001000*       THEM THROUGH THE SAME FIELD VALIDATION AS IODEMO'S
+001100*       VALIDATE-FIELDS, AND WRITES ACCEPTED ENTRIES TO THE
+001200*       LIVE phone.csv DIRECTORY FILE WITH NO OPERATOR.
+001300*----------------------------------------------------------
+001400* MOD LOG:
+001500*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001550*  AUG 2025  DCG  VALIDATE-FIELDS NOW ALSO CALLS RANGECHK TO
+001560*                 BOUNDS-CHECK THE DIGIT COUNT, CLOSING THE
+001570*                 GAP WITH IODEMO'S VALIDATE-FIELDS SO THE
+001580*                 "SAME FIELD VALIDATION" CLAIM BELOW HOLDS.
+001585*  AUG 2025  DCG  2150-CHECK-DIGIT-COUNT NOW ALSO REJECTS A
+001586*                 COUNTED REGION THAT ISN'T ALL NUMERIC, SO A
+001587*                 NUMBER LIKE "5551234567XY" NO LONGER SLIPS
+001588*                 PAST THE (1:10) NUMERIC TEST. PROCESS-
+001589*                 TRANSACTION NOW ALSO CALLS NAMECASE ON THE
+001590*                 INCOMING NAME, MATCHING IODEMO'S GET-FIELDS.
+001600*----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT TRANSACTION-FILE
+002100         ASSIGN TO "phonetrn.dat"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-TRANS-STATUS.
+002400
+002500     SELECT PHONE-BOOK
+002600         ASSIGN TO "phone.csv"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS PHONE-NUMBER
+003000         FILE STATUS IS WS-PHONE-STATUS.
+003050
+003060     SELECT OPTIONAL CONTROL-TOTAL-FILE
+003070         ASSIGN TO "phonectl.dat"
+003080         ORGANIZATION IS LINE SEQUENTIAL
+003090         FILE STATUS IS WS-CTL-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  TRANSACTION-FILE.
+003500 01  TRANSACTION-RECORD.
+003600     05  TR-LAST-NAME             PIC X(20).
+003700     05  TR-FIRST-NAME            PIC X(20).
+003800     05  TR-NUMBER                PIC X(15).
+003900
+004000 FD  PHONE-BOOK.
+004100     COPY PHONEREC.
+004150
+004160 FD  CONTROL-TOTAL-FILE.
+004170 01  CONTROL-TOTAL-RECORD.
+004180     05  CT-RECORD-COUNT          PIC 9(06).
+004200
+004300 WORKING-STORAGE SECTION.
+004400
+004500 01  WS-TRANS-STATUS              PIC X(02) VALUE "00".
+004600 01  WS-PHONE-STATUS              PIC X(02) VALUE "00".
+004650 01  WS-CTL-STATUS                PIC X(02) VALUE "00".
+004700
+004800 01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+004900     88  END-OF-TRANSACTIONS              VALUE "Y".
+004950 01  WS-COUNT-EOF-SWITCH          PIC X(01) VALUE "N".
+004960     88  END-OF-COUNT-SCAN                 VALUE "Y".
+005000
+005100 01  WS-ENTRY-OK                  PIC X(01).
+005150
+005160 01  WS-DIGIT-LOWER-BOUND         PIC 9(03) VALUE 009.
+005170 01  WS-DIGIT-UPPER-BOUND         PIC 9(03) VALUE 016.
+005180 01  WS-PHONE-DIGIT-COUNT         PIC 9(03) VALUE ZERO.
+005190 01  WS-DIGIT-RANGE-FLAG          PIC X(01).
+005195     88  DIGIT-COUNT-IN-RANGE             VALUE "Y".
+005200
+005300 01  WS-ACCEPTED-COUNT            PIC 9(06) COMP VALUE ZERO.
+005400 01  WS-REJECTED-COUNT            PIC 9(06) COMP VALUE ZERO.
+005450 01  WS-FILE-RECORD-COUNT         PIC 9(06) COMP VALUE ZERO.
+005500
+005600 PROCEDURE DIVISION.
+005700
+005800 0000-MAINLINE.
+005900     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+006000     READ TRANSACTION-FILE
+006100         AT END MOVE "Y" TO WS-EOF-SWITCH
+006200     END-READ.
+006300     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+006400         UNTIL END-OF-TRANSACTIONS.
+006500     PERFORM 3000-CLOSE-FILES THRU 3000-EXIT.
+006550     PERFORM 3100-WRITE-CONTROL-TOTAL THRU 3100-EXIT.
+006600     STOP RUN.
+006700
+006800 1000-OPEN-FILES.
+006900     OPEN INPUT TRANSACTION-FILE.
+007000     OPEN I-O PHONE-BOOK.
+007100     IF WS-PHONE-STATUS = "35"
+007200         OPEN OUTPUT PHONE-BOOK
+007300         CLOSE PHONE-BOOK
+007400         OPEN I-O PHONE-BOOK
+007500     END-IF.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900 2000-PROCESS-TRANSACTION.
+008000     MOVE SPACE         TO PHONE-RECORD.
+008050     MOVE TR-LAST-NAME  TO PHONE-LAST-NAME.
+008100     MOVE TR-FIRST-NAME TO PHONE-FIRST-NAME.
+008150     CALL "NAMECASE" USING PHONE-LAST-NAME PHONE-FIRST-NAME.
+008200     MOVE TR-NUMBER     TO PHONE-NUMBER.
+008250     MOVE "BATCH"       TO PHONE-OPERATOR-ID.
+008260     ACCEPT PHONE-ENTRY-DATE FROM DATE YYYYMMDD.
+008300     PERFORM 2100-VALIDATE-FIELDS THRU 2100-EXIT.
+008400     IF WS-ENTRY-OK = "Y"
+008500         WRITE PHONE-RECORD
+008600             INVALID KEY
+008700                 ADD 1 TO WS-REJECTED-COUNT
+008800                 DISPLAY "REJECTED - ALREADY ON FILE: "
+008900                     PHONE-NUMBER
+009000             NOT INVALID KEY
+009100                 ADD 1 TO WS-ACCEPTED-COUNT
+009200         END-WRITE
+009300     ELSE
+009400         ADD 1 TO WS-REJECTED-COUNT
+009500     END-IF.
+009600     READ TRANSACTION-FILE
+009700         AT END MOVE "Y" TO WS-EOF-SWITCH
+009800     END-READ.
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200 2100-VALIDATE-FIELDS.
+010300     MOVE "Y" TO WS-ENTRY-OK.
+010400     IF PHONE-LAST-NAME = SPACE
+010500         DISPLAY "REJECTED - LAST NAME MISSING."
+010600         MOVE "N" TO WS-ENTRY-OK
+010700     END-IF.
+010800     IF PHONE-FIRST-NAME = SPACE
+010900         DISPLAY "REJECTED - FIRST NAME MISSING."
+011000         MOVE "N" TO WS-ENTRY-OK
+011100     END-IF.
+011200     IF PHONE-NUMBER (1:10) NOT NUMERIC
+011300         DISPLAY "REJECTED - PHONE NUMBER NOT NUMERIC: "
+011400             PHONE-NUMBER
+011500         MOVE "N" TO WS-ENTRY-OK
+011600     ELSE
+011610         PERFORM 2150-CHECK-DIGIT-COUNT THRU 2150-EXIT
+011620         IF NOT DIGIT-COUNT-IN-RANGE
+011630             DISPLAY "REJECTED - PHONE NUMBER LENGTH OUT OF "
+011640                 "RANGE OR NON-NUMERIC: " PHONE-NUMBER
+011650             MOVE "N" TO WS-ENTRY-OK
+011660         END-IF
+011670     END-IF.
+011700 2100-EXIT.
+011800     EXIT.
+
+011850 2150-CHECK-DIGIT-COUNT.
+011860     MOVE ZERO TO WS-PHONE-DIGIT-COUNT.
+011870     INSPECT PHONE-NUMBER TALLYING WS-PHONE-DIGIT-COUNT
+011880         FOR CHARACTERS BEFORE INITIAL SPACE.
+011890     CALL "RANGECHK" USING WS-DIGIT-LOWER-BOUND
+011900         WS-DIGIT-UPPER-BOUND WS-PHONE-DIGIT-COUNT
+011910         WS-DIGIT-RANGE-FLAG.
+011915     IF DIGIT-COUNT-IN-RANGE
+011916             AND PHONE-NUMBER (1:WS-PHONE-DIGIT-COUNT) NOT NUMERIC
+011917         MOVE "N" TO WS-DIGIT-RANGE-FLAG
+011918     END-IF.
+011920 2150-EXIT.
+011930     EXIT.
+011900
+012000 3000-CLOSE-FILES.
+012100     CLOSE TRANSACTION-FILE.
+012200     CLOSE PHONE-BOOK.
+012300     DISPLAY "IOBATCH COMPLETE - ACCEPTED: " WS-ACCEPTED-COUNT
+012400         " REJECTED: " WS-REJECTED-COUNT.
+012500 3000-EXIT.
+012600     EXIT.
+
+012650 3100-WRITE-CONTROL-TOTAL.
+012660     OPEN INPUT PHONE-BOOK.
+012670     READ PHONE-BOOK NEXT RECORD
+012680         AT END MOVE "Y" TO WS-COUNT-EOF-SWITCH
+012690     END-READ.
+012700     PERFORM 3110-COUNT-NEXT THRU 3110-EXIT
+012710         UNTIL END-OF-COUNT-SCAN.
+012720     CLOSE PHONE-BOOK.
+012730     OPEN OUTPUT CONTROL-TOTAL-FILE.
+012740     MOVE WS-FILE-RECORD-COUNT TO CT-RECORD-COUNT.
+012750     WRITE CONTROL-TOTAL-RECORD.
+012760     CLOSE CONTROL-TOTAL-FILE.
+012770     DISPLAY "CONTROL TOTAL WRITTEN - " WS-FILE-RECORD-COUNT
+012780         " RECORD(S) NOW ON phone.csv.".
+012790 3100-EXIT.
+012800     EXIT.
+
+012850 3110-COUNT-NEXT.
+012860     ADD 1 TO WS-FILE-RECORD-COUNT.
+012870     READ PHONE-BOOK NEXT RECORD
+012880         AT END MOVE "Y" TO WS-COUNT-EOF-SWITCH
+012890     END-READ.
+012900 3110-EXIT.
+012910     EXIT.
