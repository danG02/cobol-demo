@@ -0,0 +1,107 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONEXPT.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: EXPORTS THE PHONE DIRECTORY AS A GENUINE COMMA-
+000900*       DELIMITED FILE, WITH A HEADER ROW, FOR HANDOFF TO
+001000*       OTHER DEPARTMENTS. phone.csv ITSELF IS FIXED-WIDTH
+001100*       AND HAS NO ACTUAL COMMAS IN IT.
+001200*----------------------------------------------------------
+001300* MOD LOG:
+001400*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001500*----------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT PHONE-BOOK
+002000         ASSIGN TO "phone.csv"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS PHONE-NUMBER
+002400         FILE STATUS IS WS-PHONE-STATUS.
+002500
+002600     SELECT EXPORT-FILE
+002700         ASSIGN TO "phoneexp.csv"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-EXPORT-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PHONE-BOOK.
+003400     COPY PHONEREC.
+003500
+003600 FD  EXPORT-FILE.
+003700 01  EXPORT-LINE                  PIC X(80).
+003800
+003900 WORKING-STORAGE SECTION.
+004000
+004100 01  WS-PHONE-STATUS               PIC X(02) VALUE "00".
+004200 01  WS-EXPORT-STATUS              PIC X(02) VALUE "00".
+004300
+004400 01  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+004500     88  END-OF-PHONE-BOOK                 VALUE "Y".
+004600
+004700 01  WS-RECORD-COUNT               PIC 9(06) COMP VALUE ZERO.
+004800
+004900 01  WS-CSV-LINE.
+005000     05  WS-CSV-LAST               PIC X(20).
+005100     05  WS-CSV-COMMA-1            PIC X(01) VALUE ",".
+005200     05  WS-CSV-FIRST              PIC X(20).
+005300     05  WS-CSV-COMMA-2            PIC X(01) VALUE ",".
+005400     05  WS-CSV-NUMBER             PIC X(15).
+005500
+005600 PROCEDURE DIVISION.
+005700
+005800 0000-MAINLINE.
+005900     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+006000     PERFORM 2000-WRITE-HEADER THRU 2000-EXIT.
+006100     READ PHONE-BOOK NEXT RECORD
+006200         AT END MOVE "Y" TO WS-EOF-SWITCH
+006300     END-READ.
+006400     PERFORM 3000-WRITE-DETAIL THRU 3000-EXIT
+006500         UNTIL END-OF-PHONE-BOOK.
+006600     PERFORM 4000-CLOSE-FILES THRU 4000-EXIT.
+006700     DISPLAY "PHONEXPT COMPLETE - " WS-RECORD-COUNT
+006800         " RECORDS EXPORTED TO phoneexp.csv.".
+006900     GOBACK.
+007000
+007100 1000-OPEN-FILES.
+007200     OPEN INPUT PHONE-BOOK.
+007300     OPEN OUTPUT EXPORT-FILE.
+007400 1000-EXIT.
+007500     EXIT.
+007600
+007700 2000-WRITE-HEADER.
+007800     MOVE "LAST_NAME,FIRST_NAME,PHONE_NUMBER" TO EXPORT-LINE.
+007900     WRITE EXPORT-LINE.
+008000 2000-EXIT.
+008100     EXIT.
+008200
+008300 3000-WRITE-DETAIL.
+008400     MOVE FUNCTION TRIM(PHONE-LAST-NAME)  TO WS-CSV-LAST.
+008500     MOVE FUNCTION TRIM(PHONE-FIRST-NAME) TO WS-CSV-FIRST.
+008600     MOVE FUNCTION TRIM(PHONE-NUMBER)     TO WS-CSV-NUMBER.
+008700     MOVE SPACE TO EXPORT-LINE.
+008800     STRING FUNCTION TRIM(WS-CSV-LAST)  DELIMITED BY SIZE
+008900         ","                            DELIMITED BY SIZE
+009000         FUNCTION TRIM(WS-CSV-FIRST) DELIMITED BY SIZE
+009100         ","                            DELIMITED BY SIZE
+009200         FUNCTION TRIM(WS-CSV-NUMBER) DELIMITED BY SIZE
+009300         INTO EXPORT-LINE
+009400     END-STRING.
+009500     WRITE EXPORT-LINE.
+009600     ADD 1 TO WS-RECORD-COUNT.
+009700     READ PHONE-BOOK NEXT RECORD
+009800         AT END MOVE "Y" TO WS-EOF-SWITCH
+009900     END-READ.
+010000 3000-EXIT.
+010100     EXIT.
+010200
+010300 4000-CLOSE-FILES.
+010400     CLOSE PHONE-BOOK.
+010500     CLOSE EXPORT-FILE.
+010600 4000-EXIT.
+010700     EXIT.
