@@ -7,35 +7,91 @@
 000700 IDENTIFICATION DIVISION.
 000800 PROGRAM-ID. RANGE02.
 000900*------------------------------------------------
-001000* ASKS USER FOR A NUMBER BETWEEN 10 AND 100
-001100* EXCLUSIVE AND PRINTS A MESSAGE IF THE ENTRY
-001200* IS IN RANGE.
+001000* ASKS USER FOR A NUMBER BETWEEN TWO CONFIGURABLE
+001010* BOUNDS AND PRINTS A MESSAGE IF THE ENTRY IS IN
+001020* RANGE. EVERY CHECK IS ALSO LOGGED TO range02.log.
 001300*------------------------------------------------
 001400 ENVIRONMENT DIVISION.
-001500 DATA DIVISION.
-001600 WORKING-STORAGE SECTION.
-001700
-001800 01  THE-NUMBER          PIC 999.
-001900
+001410 INPUT-OUTPUT SECTION.
+001420 FILE-CONTROL.
+001430     SELECT OPTIONAL BOUNDS-FILE
+001440         ASSIGN TO "range02.cfg"
+001450         ORGANIZATION IS LINE SEQUENTIAL
+001460         FILE STATUS IS WS-BOUNDS-STATUS.
+001470
+001480     SELECT OPTIONAL RESULTS-FILE
+001490         ASSIGN TO "range02.log"
+001500         ORGANIZATION IS LINE SEQUENTIAL
+001510         FILE STATUS IS WS-RESULTS-STATUS.
+001600 DATA DIVISION.
+001610 FILE SECTION.
+001620 FD  BOUNDS-FILE.
+001630 01  BOUNDS-RECORD.
+001640     05  BND-LOWER-BOUND     PIC 9(03).
+001650     05  BND-UPPER-BOUND     PIC 9(03).
+001660
+001670 FD  RESULTS-FILE.
+001680 01  RESULTS-RECORD          PIC X(40).
+001700 WORKING-STORAGE SECTION.
+001800
+001810 01  THE-NUMBER          PIC 999.
+001820
+001830 01  WS-BOUNDS-STATUS    PIC X(02) VALUE "00".
+001840 01  WS-RESULTS-STATUS   PIC X(02) VALUE "00".
+001850 01  WS-LOWER-BOUND      PIC 999   VALUE 010.
+001860 01  WS-UPPER-BOUND      PIC 999   VALUE 100.
+001870
+001875 01  WS-IN-RANGE-FLAG    PIC X(01).
+001880 01  WS-RANGE-MESSAGE    PIC X(12).
+001890 01  WS-RESULT-LINE.
+001900     05  RL-NUMBER           PIC ZZ9.
+001910     05  FILLER              PIC X(03) VALUE " - ".
+001920     05  RL-MESSAGE          PIC X(12).
 002000 PROCEDURE DIVISION.
 002100 PROGRAM-BEGIN.
-002200
+002150
+002160     PERFORM LOAD-BOUNDS.
 002300     PERFORM GET-THE-NUMBER.
 002400
 002500     PERFORM CHECK-THE-NUMBER.
+002550     PERFORM LOG-THE-RESULT.
 002600
 002700 PROGRAM-DONE.
 002800     STOP RUN.
 002900
-003000 GET-THE-NUMBER.
-003100     DISPLAY "Enter a number greater than 10".
-003200     DISPLAY "and less than 100. (011-099)".
+002950 LOAD-BOUNDS.
+002960     OPEN INPUT BOUNDS-FILE.
+002970     IF WS-BOUNDS-STATUS = "00"
+002980         READ BOUNDS-FILE
+002990             NOT AT END
+003000                 MOVE BND-LOWER-BOUND TO WS-LOWER-BOUND
+003010                 MOVE BND-UPPER-BOUND TO WS-UPPER-BOUND
+003020         END-READ
+003030         CLOSE BOUNDS-FILE
+003040     END-IF.
+003050
+003060 GET-THE-NUMBER.
+003100     DISPLAY "Enter a number greater than " WS-LOWER-BOUND.
+003200     DISPLAY "and less than " WS-UPPER-BOUND ".".
 003300     ACCEPT THE-NUMBER.
 003400
 003500 CHECK-THE-NUMBER.
-003600         IF THE-NUMBER > 10 AND
-003700             THE-NUMBER < 100
+003550     CALL "RANGECHK" USING WS-LOWER-BOUND WS-UPPER-BOUND
+003560         THE-NUMBER WS-IN-RANGE-FLAG.
+003600         IF WS-IN-RANGE-FLAG = "Y"
 003800             DISPLAY "The number is in range"
+003810             MOVE "IN RANGE"     TO WS-RANGE-MESSAGE
 003900         ELSE
-004000             DISPLAY "The number is out of range.".
-004100
\ No newline at end of file
+004000             DISPLAY "The number is out of range."
+004010             MOVE "OUT OF RANGE" TO WS-RANGE-MESSAGE.
+004100
+004200 LOG-THE-RESULT.
+004300     MOVE THE-NUMBER       TO RL-NUMBER.
+004400     MOVE WS-RANGE-MESSAGE TO RL-MESSAGE.
+004500     MOVE WS-RESULT-LINE   TO RESULTS-RECORD.
+004600     OPEN EXTEND RESULTS-FILE.
+004700     IF WS-RESULTS-STATUS NOT = "00"
+004800         OPEN OUTPUT RESULTS-FILE
+004900     END-IF.
+005000     WRITE RESULTS-RECORD.
+005100     CLOSE RESULTS-FILE.
