@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONERPT.
+000300 AUTHOR. DATA CONTROL GROUP.
+000400 INSTALLATION. DIRECTORY SYSTEMS.
+000500 DATE-WRITTEN. AUG. 2025.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* DESC: READS THE PHONE DIRECTORY, SORTS IT BY LAST NAME
+000900*       AND FIRST NAME, AND PRINTS A PAGE-FORMATTED
+001000*       DIRECTORY REPORT WITH HEADINGS AND PAGE BREAKS.
+001100*----------------------------------------------------------
+001200* MOD LOG:
+001300*  AUG 2025  DCG  ORIGINAL PROGRAM.
+001310*  AUG 2025  DCG  SWITCHED THE SORT-WORK AND SORTED-FILE
+001320*                 RECORDS FROM A HAND-TYPED LAYOUT TO
+001330*                 COPY PHONEREC REPLACING, LIKE PHONESRT
+001340*                 ALREADY DOES, SO THEY STAY IN SYNC WITH
+001350*                 THE SHARED RECORD LAYOUT.
+001400*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT PHONE-BOOK
+001900         ASSIGN TO "phone.csv"
+002000         ORGANIZATION IS INDEXED
+002100         ACCESS MODE IS SEQUENTIAL
+002200         RECORD KEY IS PHONE-NUMBER
+002300         FILE STATUS IS WS-PHONE-STATUS.
+002400
+002500     SELECT SORT-WORK-FILE
+002600         ASSIGN TO "phonwork.srt".
+002700
+002800     SELECT SORTED-FILE
+002900         ASSIGN TO "phonsort.dat"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200     SELECT REPORT-FILE
+003300         ASSIGN TO "phonerpt.lst"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  PHONE-BOOK.
+003900     COPY PHONEREC.
+004300
+004400 SD  SORT-WORK-FILE.
+004500     COPY PHONEREC REPLACING
+004510         PHONE-RECORD      BY SORT-RECORD
+004520         PHONE-LAST-NAME   BY SR-LAST-NAME
+004530         PHONE-FIRST-NAME  BY SR-FIRST-NAME
+004540         PHONE-NUMBER        BY SR-NUMBER
+004550         PHONE-COUNTRY-CODE  BY SR-COUNTRY-CODE
+004560         PHONE-EXTENSION     BY SR-EXTENSION
+004570         PHONE-OPERATOR-ID   BY SR-OPERATOR-ID
+004580         PHONE-ENTRY-DATE    BY SR-ENTRY-DATE.
+004900
+005000 FD  SORTED-FILE.
+005100     COPY PHONEREC REPLACING
+005110         PHONE-RECORD      BY SORTED-RECORD
+005120         PHONE-LAST-NAME   BY SF-LAST-NAME
+005130         PHONE-FIRST-NAME  BY SF-FIRST-NAME
+005140         PHONE-NUMBER        BY SF-NUMBER
+005150         PHONE-COUNTRY-CODE  BY SF-COUNTRY-CODE
+005160         PHONE-EXTENSION     BY SF-EXTENSION
+005170         PHONE-OPERATOR-ID   BY SF-OPERATOR-ID
+005180         PHONE-ENTRY-DATE    BY SF-ENTRY-DATE.
+005500
+005600 FD  REPORT-FILE.
+005700 01  REPORT-LINE                 PIC X(80).
+005800
+005900 WORKING-STORAGE SECTION.
+006000
+006050 01  WS-JOB-NAME                  PIC X(08) VALUE "PHONERPT".
+006100 01  WS-PHONE-STATUS              PIC X(02) VALUE "00".
+006200 01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+006300     88  END-OF-SORTED-FILE               VALUE "Y".
+006400
+006500 01  WS-LINE-COUNT                PIC 9(02) COMP VALUE ZERO.
+006600 01  WS-LINES-PER-PAGE             PIC 9(02) COMP VALUE 20.
+006700 01  WS-PAGE-COUNT                 PIC 9(04) COMP VALUE ZERO.
+006800 01  WS-RECORD-COUNT               PIC 9(06) COMP VALUE ZERO.
+006900
+007000 01  WS-TODAY.
+007100     05  WS-TODAY-YYYY             PIC 9(04).
+007200     05  WS-TODAY-MM               PIC 9(02).
+007300     05  WS-TODAY-DD               PIC 9(02).
+007400
+007500 01  HEADING-LINE-1.
+007600     05  FILLER                    PIC X(25) VALUE SPACE.
+007700     05  FILLER                    PIC X(30)
+007800             VALUE "PHONE DIRECTORY REPORT".
+007900     05  FILLER                    PIC X(05) VALUE "PAGE ".
+008000     05  HL1-PAGE-NO               PIC ZZZ9.
+008100
+008200 01  HEADING-LINE-2.
+008300     05  FILLER                    PIC X(06) VALUE "DATE: ".
+008400     05  HL2-MM                    PIC 99.
+008500     05  FILLER                    PIC X(01) VALUE "/".
+008600     05  HL2-DD                    PIC 99.
+008700     05  FILLER                    PIC X(01) VALUE "/".
+008800     05  HL2-YYYY                  PIC 9999.
+008900
+009000 01  HEADING-LINE-3.
+009100     05  FILLER                    PIC X(20) VALUE "LAST NAME".
+009200     05  FILLER                    PIC X(20) VALUE "FIRST NAME".
+009300     05  FILLER                    PIC X(15) VALUE "PHONE NUMBER".
+009400
+009500 01  DETAIL-LINE.
+009600     05  DL-LAST-NAME              PIC X(20).
+009700     05  DL-FIRST-NAME             PIC X(20).
+009800     05  DL-NUMBER                 PIC X(15).
+009900
+010000 PROCEDURE DIVISION.
+010100
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010400
+010500     SORT SORT-WORK-FILE
+010600         ON ASCENDING KEY SR-LAST-NAME SR-FIRST-NAME
+010700         USING PHONE-BOOK
+010800         GIVING SORTED-FILE.
+010900
+011000     PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT.
+011100
+011200     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+011300
+011400 0000-EXIT.
+011500     GOBACK.
+011600
+011700 1000-INITIALIZE.
+011750     CALL "JOBHDR" USING WS-JOB-NAME.
+011800     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+011900     MOVE WS-TODAY-MM   TO HL2-MM.
+012000     MOVE WS-TODAY-DD   TO HL2-DD.
+012100     MOVE WS-TODAY-YYYY TO HL2-YYYY.
+012200 1000-EXIT.
+012400     EXIT.
+012500
+012600 2000-PRODUCE-REPORT.
+012700     OPEN INPUT SORTED-FILE.
+012800     OPEN OUTPUT REPORT-FILE.
+012900     READ SORTED-FILE
+013000         AT END MOVE "Y" TO WS-EOF-SWITCH
+013100     END-READ.
+013200     PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT
+013300         UNTIL END-OF-SORTED-FILE.
+013400     CLOSE SORTED-FILE.
+013500     CLOSE REPORT-FILE.
+013600 2000-EXIT.
+013700     EXIT.
+013800
+013900 2100-PRINT-DETAIL.
+014000     IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+014100         PERFORM 2200-PRINT-HEADINGS THRU 2200-EXIT
+014200     END-IF.
+014300     MOVE SF-LAST-NAME  TO DL-LAST-NAME.
+014400     MOVE SF-FIRST-NAME TO DL-FIRST-NAME.
+014500     MOVE SF-NUMBER     TO DL-NUMBER.
+014600     WRITE REPORT-LINE FROM DETAIL-LINE.
+014700     ADD 1 TO WS-LINE-COUNT.
+014800     ADD 1 TO WS-RECORD-COUNT.
+014900     READ SORTED-FILE
+015000         AT END MOVE "Y" TO WS-EOF-SWITCH
+015100     END-READ.
+015200 2100-EXIT.
+015300     EXIT.
+015400
+015500 2200-PRINT-HEADINGS.
+015600     ADD 1 TO WS-PAGE-COUNT.
+015700     MOVE WS-PAGE-COUNT TO HL1-PAGE-NO.
+015800     IF WS-PAGE-COUNT > 1
+015900         WRITE REPORT-LINE FROM SPACE
+016000             BEFORE ADVANCING PAGE
+016100     END-IF.
+016200     WRITE REPORT-LINE FROM HEADING-LINE-1.
+016300     WRITE REPORT-LINE FROM HEADING-LINE-2.
+016400     WRITE REPORT-LINE FROM SPACE.
+016500     WRITE REPORT-LINE FROM HEADING-LINE-3.
+016600     WRITE REPORT-LINE FROM SPACE.
+016700     MOVE ZERO TO WS-LINE-COUNT.
+016800 2200-EXIT.
+016900     EXIT.
+017000
+017100 3000-TERMINATE.
+017200     DISPLAY "PHONERPT: " WS-RECORD-COUNT " RECORDS REPORTED.".
+017300 3000-EXIT.
+017400     EXIT.
